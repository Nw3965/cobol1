@@ -0,0 +1,8 @@
+      *================================================================
+      * PRODMAST.cpy
+      * Product master record layout.
+      *================================================================
+       01  PM-RECORD.
+           05  PM-PRODUCT-ID           PIC X(05).
+           05  PM-PRODUCT-DESCRIPTION  PIC X(20).
+           05  PM-PRODUCT-PRICE        PIC 9(05).
