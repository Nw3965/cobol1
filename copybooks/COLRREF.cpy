@@ -0,0 +1,7 @@
+      *================================================================
+      * COLRREF.cpy
+      * Color reference file record - one valid signal color code
+      * per record, maintained by operations without a recompile.
+      *================================================================
+       01  CLR-REF-RECORD.
+           05  CLR-REF-COLOR           PIC X(10).
