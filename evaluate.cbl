@@ -1,25 +1,309 @@
-       IDENTIFICATION DIVISION.*>見出し部
-       PROGRAM-ID. HELLO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGEVAL.
+       AUTHOR. OPERATIONS-SUPPORT.
+       INSTALLATION. DATA-CENTER.
+       DATE-WRITTEN. 01/04/1998.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/26   OPS   GAVE "blue" ITS OWN DISPOSITION AND ADDED
+      *                  "flash" AND "off" AS RECOGNIZED SIGNAL
+      *                  VALUES.
+      * 08/09/26   OPS   REWROTE THE PROGRAM TO READ A BATCH OF
+      *                  INTERSECTION-ID/SIGNAL-VALUE PAIRS FROM
+      *                  SIGSTAT INSTEAD OF EVALUATING ONE HARD-CODED
+      *                  VALUE.
+      * 08/09/26   OPS   UNRECOGNIZED SIGNAL VALUES ARE NOW LOGGED TO
+      *                  THE SIGREVW REVIEW FILE WITH THE
+      *                  INTERSECTION ID AND A TIMESTAMP INSTEAD OF
+      *                  JUST BEING DISPLAYED.
+      * 08/09/26   OPS   ADDED COUNTERS FOR EACH DISPOSITION AND A RUN
+      *                  SUMMARY FOR THE CITY'S SIGNAL REPORTING JOB.
+      * 08/09/26   OPS   YELLOW NOW GETS AN EXTENDED CAUTION
+      *                  DISPOSITION DURING THE MORNING AND EVENING
+      *                  RUSH-HOUR WINDOWS.
+      * 08/09/26   OPS   WHEN OTHER NOW CHECKS THE SHARED COLOR-REF
+      *                  TABLE (THE SAME COLRREF FILE COLRTAB LOADS)
+      *                  BEFORE LOGGING A REVIEW EXCEPTION, SO A COLOR
+      *                  OPERATIONS HAS ADDED TO COLRREF BUT THIS
+      *                  PROGRAM HAS NO DISPOSITION RULE FOR YET IS
+      *                  REPORTED AS RECOGNIZED-BUT-UNCODED RATHER THAN
+      *                  TREATED AS A WRONG SIGNAL VALUE.
+      *================================================================
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNAL-STATUS ASSIGN TO "SIGSTAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SS-FILE-STATUS.
+           SELECT SIGNAL-REVIEW ASSIGN TO "SIGREVW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SR-FILE-STATUS.
+           SELECT COLOR-REF ASSIGN TO "COLRREF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLR-REF-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  COLOR-REF.
+       COPY "COLRREF.cpy".
+       FD  SIGNAL-STATUS.
+       01  SS-RECORD.
+           05  SS-INTERSECTION-ID      PIC X(05).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  SS-SIGNAL-VALUE         PIC X(05).
+       FD  SIGNAL-REVIEW.
+       01  SR-RECORD.
+           05  SR-INTERSECTION-ID      PIC X(05).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  SR-SIGNAL-VALUE         PIC X(05).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  SR-REVIEW-DATE          PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  SR-REVIEW-TIME          PIC 9(08).
        WORKING-STORAGE SECTION.
-        01 MY-SIGNAL PIC X(5).
-        
-                   
+        01 MY-SIGNAL                   PIC X(05).
+        01 WS-INTERSECTION-ID          PIC X(05).
+        01 WS-DISPOSITION              PIC X(40).
+        01 SS-FILE-STATUS              PIC XX.
+        01 SR-FILE-STATUS              PIC XX.
+        01 CLR-REF-STATUS              PIC XX.
+        01 WS-COLOR-COUNT              PIC 9(02) VALUE ZERO.
+        01 MY-COLORS.
+           05 MY-COLOR OCCURS 1 TO 50 TIMES
+                 DEPENDING ON WS-COLOR-COUNT
+                 INDEXED BY WS-COLOR-IX
+                 PIC X(10).
+        01 WS-SEARCH-COLOR             PIC X(10).
+        01 WS-SWITCHES.
+           05 WS-EOF-SW               PIC X(01) VALUE "N".
+              88 WS-EOF                       VALUE "Y".
+           05 WS-RUSH-HOUR-SW         PIC X(01) VALUE "N".
+              88 WS-RUSH-HOUR                 VALUE "Y".
+           05 WS-COLOR-FOUND-SW       PIC X(01) VALUE "N".
+              88 WS-COLOR-FOUND              VALUE "Y".
+        01 WS-CURRENT-TIME             PIC 9(08).
+        01 WS-CURRENT-TIME-FIELDS REDEFINES WS-CURRENT-TIME.
+           05 WS-CURRENT-HOUR         PIC 99.
+           05 WS-CURRENT-MINUTE       PIC 99.
+           05 WS-CURRENT-SECOND       PIC 99.
+           05 WS-CURRENT-HUNDREDTH    PIC 99.
+        01 WS-TALLY-COUNTS.
+           05 WS-COUNT-STOP           PIC 9(05) VALUE ZERO.
+           05 WS-COUNT-GO             PIC 9(05) VALUE ZERO.
+           05 WS-COUNT-CAUTION        PIC 9(05) VALUE ZERO.
+           05 WS-COUNT-TRANSIT        PIC 9(05) VALUE ZERO.
+           05 WS-COUNT-FLASH          PIC 9(05) VALUE ZERO.
+           05 WS-COUNT-OFF            PIC 9(05) VALUE ZERO.
+           05 WS-COUNT-EXCEPTION      PIC 9(05) VALUE ZERO.
+           05 WS-COUNT-UNCODED        PIC 9(05) VALUE ZERO.
        PROCEDURE DIVISION.
-       MAIN SECTION.
-           MOVE "pink" TO MY-SIGNAL.
+       0000-MAINLINE SECTION.
+       0000-START.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ONE-SIGNAL THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE
+      * Determines whether this run falls in a rush-hour window and
+      * opens the signal-status batch file.
+      *----------------------------------------------------------------
+       1000-INITIALIZE SECTION.
+       1000-START.
+           PERFORM 1050-LOAD-COLOR-TABLE THRU 1050-EXIT.
+
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           SET WS-RUSH-HOUR-SW TO "N".
+           IF (WS-CURRENT-HOUR >= 07 AND WS-CURRENT-HOUR <= 08)
+              OR (WS-CURRENT-HOUR >= 16 AND WS-CURRENT-HOUR <= 17)
+               SET WS-RUSH-HOUR TO TRUE
+           END-IF.
+
+           OPEN INPUT SIGNAL-STATUS.
+           IF SS-FILE-STATUS NOT = "00"
+               DISPLAY "SIGEVAL: UNABLE TO OPEN SIGSTAT - STATUS "
+                   SS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1050-LOAD-COLOR-TABLE
+      * Loads the same COLRREF color-reference file COLRTAB maintains,
+      * so a color operations has added there but this program has no
+      * disposition rule for yet can be told apart from a genuinely
+      * unrecognized signal value. A missing COLRREF is not an error -
+      * every unrecognized value is then treated as a wrong signal.
+      *----------------------------------------------------------------
+       1050-LOAD-COLOR-TABLE SECTION.
+       1050-START.
+           OPEN INPUT COLOR-REF.
+           IF CLR-REF-STATUS NOT = "00"
+               GO TO 1050-EXIT
+           END-IF.
+
+           PERFORM 1060-LOAD-ONE-COLOR THRU 1060-EXIT
+               UNTIL WS-EOF OR WS-COLOR-COUNT = 50.
+
+           SET WS-EOF-SW TO "N".
+           CLOSE COLOR-REF.
+       1050-EXIT.
+           EXIT.
+
+       1060-LOAD-ONE-COLOR SECTION.
+       1060-START.
+           READ COLOR-REF
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 1060-EXIT
+           END-READ.
+
+           ADD 1 TO WS-COLOR-COUNT.
+           MOVE CLR-REF-COLOR TO MY-COLOR(WS-COLOR-COUNT).
+       1060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-ONE-SIGNAL
+      * Reads one intersection-ID/signal-value pair and evaluates it.
+      *----------------------------------------------------------------
+       2000-PROCESS-ONE-SIGNAL SECTION.
+       2000-START.
+           READ SIGNAL-STATUS
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+
+           MOVE SS-INTERSECTION-ID TO WS-INTERSECTION-ID.
+           MOVE SS-SIGNAL-VALUE    TO MY-SIGNAL.
+           PERFORM 2100-EVALUATE-SIGNAL THRU 2100-EXIT.
+
+           DISPLAY WS-INTERSECTION-ID " " MY-SIGNAL " - "
+               WS-DISPOSITION.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-EVALUATE-SIGNAL
+      * Assigns a disposition to the current signal value. Yellow gets
+      * an extended caution during rush hour.
+      *----------------------------------------------------------------
+       2100-EVALUATE-SIGNAL SECTION.
+       2100-START.
            EVALUATE MY-SIGNAL
-           WHEN "red"
-            DISPLAY "STOP"
-           WHEN "blue"
-           WHEN "green"
-            DISPLAY "GO"
-           WHEN "yellow"
-            DISPLAY "CAUTION" 
-           WHEN OTHER
-            DISPLAY "Wrong Signal" 
+               WHEN "red"
+                   MOVE "STOP" TO WS-DISPOSITION
+                   ADD 1 TO WS-COUNT-STOP
+               WHEN "blue"
+                   MOVE "PROCEED WITH CAUTION - TRANSIT SIGNAL"
+                       TO WS-DISPOSITION
+                   ADD 1 TO WS-COUNT-TRANSIT
+               WHEN "green"
+                   MOVE "GO" TO WS-DISPOSITION
+                   ADD 1 TO WS-COUNT-GO
+               WHEN "yellow"
+                   IF WS-RUSH-HOUR
+                       MOVE "EXTENDED CAUTION - RUSH HOUR"
+                           TO WS-DISPOSITION
+                   ELSE
+                       MOVE "CAUTION" TO WS-DISPOSITION
+                   END-IF
+                   ADD 1 TO WS-COUNT-CAUTION
+               WHEN "flash"
+                   MOVE "FLASHING - TREAT AS ALL-WAY STOP"
+                       TO WS-DISPOSITION
+                   ADD 1 TO WS-COUNT-FLASH
+               WHEN "off"
+                   MOVE "SIGNAL OUT - TREAT AS ALL-WAY STOP"
+                       TO WS-DISPOSITION
+                   ADD 1 TO WS-COUNT-OFF
+               WHEN OTHER
+                   PERFORM 2150-CHECK-COLOR-RECOGNIZED THRU 2150-EXIT
+                   IF WS-COLOR-FOUND
+                       MOVE "RECOGNIZED COLOR - NO DISPOSITION CODED"
+                           TO WS-DISPOSITION
+                       ADD 1 TO WS-COUNT-UNCODED
+                   ELSE
+                       MOVE "Wrong Signal" TO WS-DISPOSITION
+                       ADD 1 TO WS-COUNT-EXCEPTION
+                       PERFORM 2200-LOG-REVIEW-EXCEPTION THRU 2200-EXIT
+                   END-IF
            END-EVALUATE.
-           
-            STOP RUN.
-       
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2150-CHECK-COLOR-RECOGNIZED
+      * Searches the COLRREF-loaded color table for the current signal
+      * value. Lets operations "promote" a color out of the wrong-
+      * signal exception bucket by adding it to COLRREF even before a
+      * disposition rule for it is coded above.
+      *----------------------------------------------------------------
+       2150-CHECK-COLOR-RECOGNIZED SECTION.
+       2150-START.
+           SET WS-COLOR-FOUND-SW TO "N".
+
+           IF WS-COLOR-COUNT = ZERO
+               GO TO 2150-EXIT
+           END-IF.
+
+           MOVE MY-SIGNAL TO WS-SEARCH-COLOR.
+           SET WS-COLOR-IX TO 1.
+           SEARCH MY-COLOR
+               AT END
+                   CONTINUE
+               WHEN MY-COLOR(WS-COLOR-IX) = WS-SEARCH-COLOR
+                   SET WS-COLOR-FOUND TO TRUE
+           END-SEARCH.
+       2150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-LOG-REVIEW-EXCEPTION
+      * Appends the intersection ID, the bad signal value, and a
+      * timestamp to the exceptions review file.
+      *----------------------------------------------------------------
+       2200-LOG-REVIEW-EXCEPTION SECTION.
+       2200-START.
+           OPEN EXTEND SIGNAL-REVIEW.
+           IF SR-FILE-STATUS = "05" OR SR-FILE-STATUS = "35"
+               CLOSE SIGNAL-REVIEW
+               OPEN OUTPUT SIGNAL-REVIEW
+           END-IF.
+
+           MOVE WS-INTERSECTION-ID TO SR-INTERSECTION-ID.
+           MOVE MY-SIGNAL          TO SR-SIGNAL-VALUE.
+           ACCEPT SR-REVIEW-DATE FROM DATE YYYYMMDD.
+           ACCEPT SR-REVIEW-TIME FROM TIME.
+           WRITE SR-RECORD.
+           CLOSE SIGNAL-REVIEW.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      * Closes the signal-status file and prints the city reporting
+      * summary of every disposition tallied this run.
+      *----------------------------------------------------------------
+       9000-TERMINATE SECTION.
+       9000-START.
+           CLOSE SIGNAL-STATUS.
+           DISPLAY "SIGEVAL: STOP             = " WS-COUNT-STOP.
+           DISPLAY "SIGEVAL: GO               = " WS-COUNT-GO.
+           DISPLAY "SIGEVAL: CAUTION          = " WS-COUNT-CAUTION.
+           DISPLAY "SIGEVAL: TRANSIT (BLUE)   = " WS-COUNT-TRANSIT.
+           DISPLAY "SIGEVAL: FLASHING         = " WS-COUNT-FLASH.
+           DISPLAY "SIGEVAL: SIGNAL OUT       = " WS-COUNT-OFF.
+           DISPLAY "SIGEVAL: EXCEPTIONS       = " WS-COUNT-EXCEPTION.
+           DISPLAY "SIGEVAL: RECOGNIZED/UNCODED = " WS-COUNT-UNCODED.
+       9000-EXIT.
+           EXIT.
