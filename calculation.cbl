@@ -1,26 +1,227 @@
-       IDENTIFICATION DIVISION.*>見出し部
-       PROGRAM-ID. HELLO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCALC.
+       AUTHOR. OPERATIONS-SUPPORT.
+       INSTALLATION. DATA-CENTER.
+       DATE-WRITTEN. 01/04/1998.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/26   OPS   ADDED ON SIZE ERROR HANDLING AROUND THE
+      *                  DIVIDE SO A BAD PAIR OF VALUES NO LONGER
+      *                  ABENDS THE JOB.
+      * 08/09/26   OPS   TURNED THE ONE-SHOT DIVIDE CALCULATOR INTO A
+      *                  BATCH UTILITY THAT READS MANY D1/D2 PAIRS
+      *                  FROM CALCIN AND WRITES D3/D4 TO CALCOUT.
+      * 08/09/26   OPS   RE-ENABLED ADD/SUBTRACT/COMPUTE AS SELECTABLE
+      *                  OPERATIONS. A SINGLE CONTROL CARD ON CALCCTL
+      *                  CHOOSES THE OPERATION FOR THE WHOLE RUN, SO
+      *                  THE BATCH UTILITY ABOVE AND THIS 4-FUNCTION
+      *                  CALCULATOR ARE THE SAME PROGRAM - ONE CONTROL
+      *                  CARD AT THE FRONT OF THE JOB, THEN AS MANY
+      *                  D1/D2 PAIRS AS THE RUN NEEDS, ALL UNDER THAT
+      *                  ONE OPERATION. DIVIDE REMAINS THE DEFAULT
+      *                  OPERATION WHEN NO CONTROL CARD IS SUPPLIED, SO
+      *                  EXISTING PRORATION JOBS ARE UNCHANGED.
+      * 08/09/26   OPS   CHANGED D1-D4 TO SIGNED PACKED-DECIMAL WITH
+      *                  CENTS PRECISION SO THE CALCULATOR CAN HANDLE
+      *                  NEGATIVE AMOUNTS AND MONEY VALUES CORRECTLY.
+      *================================================================
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-CONTROL ASSIGN TO "CALCCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-CTL-STATUS.
+           SELECT CALC-INPUT ASSIGN TO "CALCIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-IN-STATUS.
+           SELECT CALC-REPORT ASSIGN TO "CALCOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-OUT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-CONTROL.
+       01  CC-RECORD.
+           05  CC-OPERATION-CODE       PIC X(01).
+       FD  CALC-INPUT.
+       01  CI-RECORD.
+           05  CI-D1                   PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CI-D2                   PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+       FD  CALC-REPORT.
+       01  CO-RECORD.
+           05  CO-D1                   PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CO-D2                   PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CO-D3                   PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CO-D4                   PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CO-STATUS               PIC X(10).
        WORKING-STORAGE SECTION.
         01 MY-DATA.
-            03 D1 PIC 99999 VALUE 0.
-            03 D2 PIC 99999 VALUE 0.
-            03 D3 PIC 99999 VALUE 0.
-            03 D4 PIC 99999 VALUE 0.            
+            05 D1 PIC S9(7)V99 COMP-3 VALUE 0.
+            05 D2 PIC S9(7)V99 COMP-3 VALUE 0.
+            05 D3 PIC S9(7)V99 COMP-3 VALUE 0.
+            05 D4 PIC S9(7)V99 COMP-3 VALUE 0.
+        01 CALC-CTL-STATUS             PIC XX.
+        01 CALC-IN-STATUS              PIC XX.
+        01 CALC-OUT-STATUS             PIC XX.
+        01 WS-OPERATION-CODE           PIC X(01) VALUE "D".
+           88 WS-OP-ADD                       VALUE "A".
+           88 WS-OP-SUBTRACT                  VALUE "S".
+           88 WS-OP-MULTIPLY                  VALUE "M".
+           88 WS-OP-DIVIDE                    VALUE "D".
+        01 WS-SWITCHES.
+           05 WS-CALC-EOF-SW          PIC X(01) VALUE "N".
+              88 WS-CALC-EOF                  VALUE "Y".
+           05 WS-SIZE-ERROR-SW        PIC X(01) VALUE "N".
+              88 WS-SIZE-ERROR                VALUE "Y".
+        01 WS-RECORD-COUNT             PIC 9(05) VALUE ZERO.
+        01 WS-ERROR-COUNT              PIC 9(05) VALUE ZERO.
        PROCEDURE DIVISION.
-       MAIN SECTION.
-         *>ADD 5 TO D1 D2 D3.
-         *>SUBTRACT 2 FROM D1 D2.
-         *>SUBTRACTは複数(D1,D2)に対して計算できるが、COMPUTEは出来ない
-         
-         MOVE 10 TO D1.
-         MOVE 3 TO D2.
-         
-         DIVIDE D1 BY D2 GIVING D3 REMAINDER D4.
-         *>D1に10,D2に3を代入して割り算をしD3に商D4に余りを表示
-         
-         *> COMPUTE D3 = D1 * D2.
-         DISPLAY MY-DATA.
-            STOP RUN.
-       
+       0000-MAINLINE SECTION.
+       0000-START.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+               UNTIL WS-CALC-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE
+      * Reads the (optional) operation control card, then opens the
+      * batch input and report files. DIVIDE remains the default
+      * operation when CALCCTL is absent or holds an unrecognized
+      * code, so existing proration jobs run unchanged.
+      *----------------------------------------------------------------
+       1000-INITIALIZE SECTION.
+       1000-START.
+           OPEN INPUT CALC-CONTROL.
+           IF CALC-CTL-STATUS = "00"
+               READ CALC-CONTROL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CC-OPERATION-CODE TO WS-OPERATION-CODE
+               END-READ
+               CLOSE CALC-CONTROL
+           END-IF.
+
+           IF NOT WS-OP-ADD AND NOT WS-OP-SUBTRACT
+                   AND NOT WS-OP-MULTIPLY AND NOT WS-OP-DIVIDE
+               MOVE "D" TO WS-OPERATION-CODE
+           END-IF.
+
+           DISPLAY "PROCALC: OPERATION MODE = " WS-OPERATION-CODE.
+
+           OPEN INPUT CALC-INPUT.
+           IF CALC-IN-STATUS NOT = "00"
+               DISPLAY "PROCALC: UNABLE TO OPEN CALCIN - STATUS "
+                   CALC-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT CALC-REPORT.
+           IF CALC-OUT-STATUS NOT = "00"
+               DISPLAY "PROCALC: UNABLE TO OPEN CALCOUT - STATUS "
+                   CALC-OUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-ONE-RECORD
+      * Reads one D1/D2 pair and applies the run's selected operation
+      * to it, trapping any size error instead of abending.
+      *----------------------------------------------------------------
+       2000-PROCESS-ONE-RECORD SECTION.
+       2000-START.
+           READ CALC-INPUT
+               AT END
+                   SET WS-CALC-EOF TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+
+           ADD 1 TO WS-RECORD-COUNT.
+           MOVE CI-D1 TO D1.
+           MOVE CI-D2 TO D2.
+           MOVE ZERO TO D3 D4.
+           SET WS-SIZE-ERROR-SW TO "N".
+
+           EVALUATE TRUE
+               WHEN WS-OP-ADD
+                   ADD D1 D2 GIVING D3
+                       ON SIZE ERROR
+                           SET WS-SIZE-ERROR TO TRUE
+                   END-ADD
+               WHEN WS-OP-SUBTRACT
+                   SUBTRACT D2 FROM D1 GIVING D3
+                       ON SIZE ERROR
+                           SET WS-SIZE-ERROR TO TRUE
+                   END-SUBTRACT
+               WHEN WS-OP-MULTIPLY
+                   COMPUTE D3 = D1 * D2
+                       ON SIZE ERROR
+                           SET WS-SIZE-ERROR TO TRUE
+                   END-COMPUTE
+               WHEN WS-OP-DIVIDE
+                   DIVIDE D1 BY D2 GIVING D3 REMAINDER D4
+                       ON SIZE ERROR
+                           SET WS-SIZE-ERROR TO TRUE
+                   END-DIVIDE
+           END-EVALUATE.
+
+           IF WS-SIZE-ERROR
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+           PERFORM 2100-WRITE-REPORT-LINE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-WRITE-REPORT-LINE
+      * Writes the input pair, the result, and a status flag to the
+      * proration report.
+      *----------------------------------------------------------------
+       2100-WRITE-REPORT-LINE SECTION.
+       2100-START.
+           MOVE D1 TO CO-D1.
+           MOVE D2 TO CO-D2.
+           MOVE D3 TO CO-D3.
+           MOVE D4 TO CO-D4.
+           IF WS-SIZE-ERROR
+               MOVE "SIZE ERROR" TO CO-STATUS
+           ELSE
+               MOVE "OK"         TO CO-STATUS
+           END-IF.
+           WRITE CO-RECORD.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      * Closes the files and prints a short run summary.
+      *----------------------------------------------------------------
+       9000-TERMINATE SECTION.
+       9000-START.
+           CLOSE CALC-INPUT CALC-REPORT.
+           DISPLAY "PROCALC: RECORDS PROCESSED = " WS-RECORD-COUNT.
+           DISPLAY "PROCALC: SIZE ERRORS       = " WS-ERROR-COUNT.
+       9000-EXIT.
+           EXIT.
