@@ -1,29 +1,257 @@
-       IDENTIFICATION DIVISION.*>見出し部
-       PROGRAM-ID. HELLO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILEIMP.
+       AUTHOR. OPERATIONS-SUPPORT.
+       INSTALLATION. DATA-CENTER.
+       DATE-WRITTEN. 01/04/1998.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/26   OPS   CHECK THE FILE STATUS AFTER OPEN INSTEAD OF
+      *                  ASSUMING SUCCESS. A FAILED OPEN NOW DISPLAYS
+      *                  A CLEAR MESSAGE AND ENDS THE RUN WITH A
+      *                  NON-ZERO RETURN CODE.
+      * 08/09/26   OPS   ADDED A RECORD-COUNT TRAILER SHOWING HOW MANY
+      *                  RECORDS WERE READ AND REJECTED.
+      * 08/09/26   OPS   VALIDATE THE ID PORTION OF IN-FILE-REC AND
+      *                  ROUTE BLANK/INVALID RECORDS TO A REJECT FILE
+      *                  INSTEAD OF DISPLAYING THEM AS CONTENT.
+      * 08/09/26   OPS   REPLACED THE HARD-CODED "out.txt" PATH WITH
+      *                  THE LOGICAL NAME IMPIN, THE SAME WAY EVERY
+      *                  OTHER FILE IN THIS SYSTEM IS ASSIGNED. SITES
+      *                  THAT NEED A DIFFERENT PHYSICAL FILE POINT
+      *                  IMPIN AT IT THROUGH THE JCL DD STATEMENT OR
+      *                  THE IMPIN ENVIRONMENT VARIABLE RATHER THAN
+      *                  RECOMPILING THIS PROGRAM.
+      * 08/09/26   OPS   ADDED RESTART/CHECKPOINT SUPPORT. THE RECORD
+      *                  NUMBER OF THE LAST RECORD SUCCESSFULLY
+      *                  PROCESSED IS WRITTEN TO IMPCKPT AFTER EVERY
+      *                  RECORD SO A RERUN CAN SKIP BACK UP TO THAT
+      *                  POINT INSTEAD OF REPROCESSING THE WHOLE FILE.
+      * 08/09/26   OPS   EXTENDED RECORD VALIDATION TO COVER IFR-DATA
+      *                  AS WELL AS IFR-ID - A BLANK OR UNPRINTABLE
+      *                  DATA PORTION IS NOW REJECTED TOO, WITH THE
+      *                  SPECIFIC REASON CARRIED THROUGH TO THE
+      *                  REJECT FILE.
+      * 08/09/26   OPS   2300-WRITE-CHECKPOINT OPENED IMPCKPT AND WROTE
+      *                  TO IT WITH NO FILE STATUS CHECK, UNLIKE EVERY
+      *                  OTHER FILE OPEN IN THIS PROGRAM. IT NOW CHECKS
+      *                  THE STATUS AFTER THE OPEN THE SAME WAY THE
+      *                  OTHERS DO.
+      *================================================================
        ENVIRONMENT DIVISION.
-        INPUT-OUTPUT SECTION.
-         FILE-CONTROL.
-           SELECT IN-FILE ASSIGN TO 'out.txt'
-            ORGANISATION IS LINE SEQUENTIAL
-           STATUS IN-FILE-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO "IMPIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IN-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "IMPREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJ-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "IMPCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
        DATA DIVISION.
-        FILE SECTION.
-        FD IN-FILE.
-          01 IN-FILE-REC PIC X(20).
+       FILE SECTION.
+       FD  IN-FILE.
+       01  IN-FILE-REC.
+           05  IFR-ID                  PIC X(05).
+           05  IFR-DATA                PIC X(15).
+       FD  REJECT-FILE.
+       01  REJ-RECORD.
+           05  REJ-ORIGINAL-REC        PIC X(20).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  REJ-REASON              PIC X(30).
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-LAST-RECORD-NO     PIC 9(07).
        WORKING-STORAGE SECTION.
-          01  IN-FILE-STATUS PIC XX.
-        PROCEDURE DIVISION.
-         MAIN SECTION.
-          OPEN INPUT IN-FILE.
-       PERFORM UNTIL IN-FILE-STATUS NOT = "00"
-         READ IN-FILE
-           AT END 
-            *>ファイルの読み込みが出来た時の処理
-               DISPLAY '--end--'
-               NOT AT END
-               *>ファイルの読み込みが出来なかった時の処理
-               DISPLAY "CONTENT:"IN-FILE-REC 
-          END-READ  
-       END-PERFORM.
-           CLOSE IN-FILE
-            STOP RUN.
+        01 IN-FILE-STATUS              PIC XX.
+        01 REJ-FILE-STATUS             PIC XX.
+        01 CKPT-FILE-STATUS            PIC XX.
+        01 WS-SWITCHES.
+           05 WS-EOF-SW               PIC X(01) VALUE "N".
+              88 WS-EOF                       VALUE "Y".
+           05 WS-RECORD-VALID-SW      PIC X(01) VALUE "N".
+              88 WS-RECORD-VALID              VALUE "Y".
+        01 WS-RECORD-NUMBER            PIC 9(07) VALUE ZERO.
+        01 WS-RESTART-FROM             PIC 9(07) VALUE ZERO.
+        01 WS-TALLY-COUNTS.
+           05 WS-READ-COUNT           PIC 9(07) VALUE ZERO.
+           05 WS-REJECT-COUNT         PIC 9(07) VALUE ZERO.
+        01 WS-LOW-VALUE-COUNT          PIC 9(02) VALUE ZERO.
+        01 WS-REJECT-REASON            PIC X(30) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+       0000-START.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE
+      * Reads the restart checkpoint, then opens the import file and
+      * confirms it actually opened before the run proceeds further.
+      *----------------------------------------------------------------
+       1000-INITIALIZE SECTION.
+       1000-START.
+           PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+
+           OPEN INPUT IN-FILE.
+           IF IN-FILE-STATUS NOT = "00"
+               DISPLAY "FILEIMP: UNABLE TO OPEN IMPIN - STATUS "
+                   IN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-READ-CHECKPOINT
+      * Loads the record number to restart after, if a checkpoint
+      * file exists from a prior, interrupted run.
+      *----------------------------------------------------------------
+       1100-READ-CHECKPOINT SECTION.
+       1100-START.
+           MOVE ZERO TO WS-RESTART-FROM.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-RECORD-NO TO WS-RESTART-FROM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF WS-RESTART-FROM > ZERO
+               DISPLAY "FILEIMP: RESTARTING AFTER RECORD "
+                   WS-RESTART-FROM
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-ONE-RECORD
+      * Reads one import record, validates it, and either displays it
+      * or routes it to the reject file.
+      *----------------------------------------------------------------
+       2000-PROCESS-ONE-RECORD SECTION.
+       2000-START.
+           READ IN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+
+           ADD 1 TO WS-RECORD-NUMBER.
+           IF WS-RECORD-NUMBER <= WS-RESTART-FROM
+               GO TO 2000-EXIT
+           END-IF.
+
+           ADD 1 TO WS-READ-COUNT.
+           PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT.
+           IF NOT WS-RECORD-VALID
+               ADD 1 TO WS-REJECT-COUNT
+               PERFORM 2200-LOG-REJECT THRU 2200-EXIT
+               PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+               GO TO 2000-EXIT
+           END-IF.
+
+           DISPLAY "CONTENT:" IN-FILE-REC.
+           PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-VALIDATE-RECORD
+      * Rejects a record whose ID field is blank or unset, whose data
+      * field is blank or unset, or whose data field contains
+      * unprintable bytes (a sign of a truncated or corrupt record).
+      *----------------------------------------------------------------
+       2100-VALIDATE-RECORD SECTION.
+       2100-START.
+           SET WS-RECORD-VALID-SW TO "N".
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF IFR-ID = SPACES OR IFR-ID = LOW-VALUES
+               MOVE "BLANK OR INVALID ID FIELD" TO WS-REJECT-REASON
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF IFR-DATA = SPACES OR IFR-DATA = LOW-VALUES
+               MOVE "BLANK OR INVALID DATA FIELD" TO WS-REJECT-REASON
+               GO TO 2100-EXIT
+           END-IF.
+
+           MOVE ZERO TO WS-LOW-VALUE-COUNT.
+           INSPECT IFR-DATA TALLYING WS-LOW-VALUE-COUNT
+               FOR ALL LOW-VALUES.
+           IF WS-LOW-VALUE-COUNT > ZERO
+               MOVE "DATA FIELD CONTAINS BAD BYTES" TO WS-REJECT-REASON
+               GO TO 2100-EXIT
+           END-IF.
+
+           SET WS-RECORD-VALID TO TRUE.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-LOG-REJECT
+      * Appends the original record and the rejection reason to the
+      * reject file.
+      *----------------------------------------------------------------
+       2200-LOG-REJECT SECTION.
+       2200-START.
+           OPEN EXTEND REJECT-FILE.
+           IF REJ-FILE-STATUS = "05" OR REJ-FILE-STATUS = "35"
+               CLOSE REJECT-FILE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+
+           MOVE IN-FILE-REC     TO REJ-ORIGINAL-REC.
+           MOVE WS-REJECT-REASON TO REJ-REASON.
+           WRITE REJ-RECORD.
+           CLOSE REJECT-FILE.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2300-WRITE-CHECKPOINT
+      * Records the number of the last record this run successfully
+      * processed, so an interrupted run can be restarted from here
+      * instead of reprocessing the whole file.
+      *----------------------------------------------------------------
+       2300-WRITE-CHECKPOINT SECTION.
+       2300-START.
+           MOVE WS-RECORD-NUMBER TO CKPT-LAST-RECORD-NO.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "FILEIMP: UNABLE TO OPEN IMPCKPT, STATUS="
+                   CKPT-FILE-STATUS
+               GO TO 2300-EXIT
+           END-IF.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      * Closes the import file.
+      *----------------------------------------------------------------
+       9000-TERMINATE SECTION.
+       9000-START.
+           CLOSE IN-FILE.
+           DISPLAY "--end--".
+           DISPLAY "FILEIMP: RECORDS READ     = " WS-READ-COUNT.
+           DISPLAY "FILEIMP: RECORDS REJECTED = " WS-REJECT-COUNT.
+       9000-EXIT.
+           EXIT.
