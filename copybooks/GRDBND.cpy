@@ -0,0 +1,9 @@
+      *================================================================
+      * GRDBND.cpy
+      * Grade-boundary reference file record - one grade cutoff per
+      * record, maintained by operations without a recompile.
+      *================================================================
+       01  GRB-REF-RECORD.
+           05  GRB-REF-MIN-SCORE       PIC 9(03).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  GRB-REF-LETTER          PIC X(06).
