@@ -1,23 +1,317 @@
-       IDENTIFICATION DIVISION.*>見出し部
-       PROGRAM-ID. HELLO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTRLOOP.
+       AUTHOR. OPERATIONS-SUPPORT.
+       INSTALLATION. DATA-CENTER.
+       DATE-WRITTEN. 01/04/1998.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/26   OPS   REPLACED THE HARD-CODED UPPER BOUND OF 10 WITH
+      *                  A LOOP LIMIT READ FROM A CNTRCTL CONTROL
+      *                  RECORD SO THE CYCLE COUNT CAN BE CHANGED
+      *                  WITHOUT RECOMPILING. WIDENED MY-COUNTER TO
+      *                  PIC 9(05) TO LEAVE HEADROOM FOR LARGER LIMITS.
+      * 08/09/26   OPS   ADDED START/END TIMESTAMPS AND AN
+      *                  ITERATIONS-PER-SECOND FIGURE FOR THE COUNTER
+      *                  LOOP, WRITTEN TO A CNTRSTAT JOB-STATS LOG SO
+      *                  THE BATCH WINDOW CAN BE TUNED FROM REAL DATA.
+      * 08/09/26   OPS   RE-ENABLED THE STEP-SIZE LOGIC AS A SECOND
+      *                  FIELD ON THE CNTRCTL CONTROL CARD. A STEP OF
+      *                  1 REPRODUCES THE ORIGINAL BY-1 BEHAVIOR, SO
+      *                  THE LIMIT AND STEP ARE NOW BOTH DRIVEN BY THE
+      *                  SAME PERFORM VARYING RATHER THAN KEEPING A
+      *                  SEPARATE BY-1 LOOP AND A SEPARATE STEP MODE.
+      * 08/09/26   OPS   ADDED MID-LOOP CHECKPOINTING. MY-COUNTER IS
+      *                  WRITTEN TO CNTRCKPT EVERY 5 ITERATIONS SO A
+      *                  LONG-RUNNING JOB CAN RESUME FROM ITS LAST
+      *                  CHECKPOINT INSTEAD OF RESTARTING AT 1.
+      * 08/09/26   OPS   ADDED A HARD SAFETY BOUND ON MY-COUNTER,
+      *                  INDEPENDENT OF THE LOOP'S OWN EXIT TEST, SO A
+      *                  LOGIC ERROR ELSEWHERE CANNOT TURN THIS INTO AN
+      *                  UNBOUNDED LOOP.
+      * 08/09/26   OPS   THE SAFETY BOUND IS NOW DERIVED FROM THE
+      *                  CONFIGURED LOOP LIMIT (PLUS A FIXED 1000-CYCLE
+      *                  HEADROOM) INSTEAD OF A FIXED 9999, SO A
+      *                  LEGITIMATELY CONFIGURED CNTRCTL LOOP LIMIT
+      *                  ABOVE 9999 NO LONGER TRIPS THE ABEND BEFORE
+      *                  THE CONFIGURED CYCLE COUNT IS REACHED.
+      * 08/09/26   OPS   A LOOP LIMIT AND STEP SIZE THAT SUM TO MORE
+      *                  THAN 99999 COULD WRAP MY-COUNTER BACK BELOW
+      *                  THE LOOP LIMIT ON THE FINAL VARYING INCREMENT,
+      *                  MASKING THE UNTIL TEST AND THE SAFETY BOUND
+      *                  CHECK ALIKE. WS-LOOP-LIMIT IS NOW CLAMPED AT
+      *                  LOAD TIME SO THE COUNTER CAN NEVER OVERFLOW
+      *                  ITS PICTURE. ALSO ADDED A FILE STATUS CHECK
+      *                  AROUND THE CHECKPOINT FILE OPEN, MATCHING THE
+      *                  PATTERN ALREADY USED FOR THE OTHER FILES IN
+      *                  THIS PROGRAM.
+      *================================================================
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CNTR-CONTROL ASSIGN TO "CNTRCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+           SELECT CNTR-STATS ASSIGN TO "CNTRSTAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STAT-FILE-STATUS.
+           SELECT CNTR-CHECKPOINT ASSIGN TO "CNTRCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CNTR-CONTROL.
+       01  CTL-RECORD.
+           05  CTL-LOOP-LIMIT          PIC 9(05).
+           05  FILLER                  PIC X(01).
+           05  CTL-STEP-SIZE           PIC 9(03).
+       FD  CNTR-STATS.
+       01  STAT-RECORD.
+           05  STAT-START-TIME         PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  STAT-END-TIME           PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  STAT-ITERATION-COUNT    PIC 9(05).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  STAT-ITERATIONS-PER-SEC PIC 9(05)V99.
+       FD  CNTR-CHECKPOINT.
+       01  CKPT-RECORD.
+           05  CKPT-LAST-COUNTER       PIC 9(05).
        WORKING-STORAGE SECTION.
-        01 MY-COUNTER PIC 9(3) VALUE 1.
-                   
+        01 MY-COUNTER                  PIC 9(05) VALUE 1.
+        01 CTL-FILE-STATUS             PIC XX.
+        01 STAT-FILE-STATUS            PIC XX.
+        01 CKPT-FILE-STATUS            PIC XX.
+        01 WS-LOOP-LIMIT                PIC 9(05) VALUE 10.
+        01 WS-STEP-SIZE                 PIC 9(03) VALUE 1.
+        01 WS-CHECKPOINT-INTERVAL       PIC 9(03) VALUE 5.
+        01 WS-CHECKPOINT-QUOTIENT       PIC 9(05) VALUE ZERO.
+        01 WS-CHECKPOINT-REMAINDER      PIC 9(03) VALUE ZERO.
+        01 WS-RESTART-FROM              PIC 9(05) VALUE ZERO.
+        01 WS-SAFETY-LIMIT              PIC 9(05) VALUE 9999.
+        01 WS-ITERATION-COUNT           PIC 9(05) VALUE ZERO.
+        01 WS-START-TIME                PIC 9(08) VALUE ZERO.
+        01 WS-START-TIME-FIELDS REDEFINES WS-START-TIME.
+           05 WS-START-HOUR            PIC 99.
+           05 WS-START-MINUTE          PIC 99.
+           05 WS-START-SECOND          PIC 99.
+           05 WS-START-HUNDREDTH       PIC 99.
+        01 WS-END-TIME                  PIC 9(08) VALUE ZERO.
+        01 WS-END-TIME-FIELDS REDEFINES WS-END-TIME.
+           05 WS-END-HOUR              PIC 99.
+           05 WS-END-MINUTE            PIC 99.
+           05 WS-END-SECOND            PIC 99.
+           05 WS-END-HUNDREDTH         PIC 99.
+        01 WS-START-TOTAL-HUNDREDTHS    PIC 9(09) VALUE ZERO.
+        01 WS-END-TOTAL-HUNDREDTHS      PIC 9(09) VALUE ZERO.
+        01 WS-ELAPSED-HUNDREDTHS        PIC 9(09) VALUE ZERO.
+        01 WS-ELAPSED-SECONDS           PIC 9(07)V99 VALUE ZERO.
+        01 WS-ITERATIONS-PER-SEC        PIC 9(05)V99 VALUE ZERO.
        PROCEDURE DIVISION.
-       MAIN SECTION.
-        PERFORM UNTIL MY-COUNTER > 10
-        
-        *>PERFORM VARYING MY-COUNTER FROM 1 BY 3 UNTIL MY-COUNTER >10
-        
-         DISPLAY "counter=" MY-COUNTER
-         ADD 1 TO MY-COUNTER    
-       END-PERFORM. 
-           
-       *> PERFORM 10 TIMES
-       *>  DISPLAY "counter=" MY-COUNTER
-       *>  ADD 1 TO MY-COUNTER 
-       *>END-PERFORM.
-       
-            STOP RUN.
+       0000-MAINLINE SECTION.
+       0000-START.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-RUN-COUNTER-LOOP THRU 2000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE
+      * Reads the (optional) loop-limit control card. The limit stays
+      * at 10 - the program's original behavior - when CNTRCTL is
+      * absent or blank.
+      *----------------------------------------------------------------
+       1000-INITIALIZE SECTION.
+       1000-START.
+           OPEN INPUT CNTR-CONTROL.
+           IF CTL-FILE-STATUS = "00"
+               READ CNTR-CONTROL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CTL-LOOP-LIMIT > ZERO
+                           MOVE CTL-LOOP-LIMIT TO WS-LOOP-LIMIT
+                       END-IF
+                       IF CTL-STEP-SIZE > ZERO
+                           MOVE CTL-STEP-SIZE TO WS-STEP-SIZE
+                       END-IF
+               END-READ
+               CLOSE CNTR-CONTROL
+           END-IF.
+
+           IF WS-LOOP-LIMIT + WS-STEP-SIZE > 99999
+               DISPLAY "CNTRLOOP: LOOP LIMIT " WS-LOOP-LIMIT
+                   " PLUS STEP SIZE " WS-STEP-SIZE
+                   " WOULD OVERFLOW THE COUNTER - CLAMPING LOOP LIMIT"
+               COMPUTE WS-LOOP-LIMIT = 99999 - WS-STEP-SIZE
+           END-IF.
+
+           COMPUTE WS-SAFETY-LIMIT = WS-LOOP-LIMIT + 1000
+               ON SIZE ERROR
+                   MOVE 99999 TO WS-SAFETY-LIMIT
+           END-COMPUTE.
+
+           DISPLAY "CNTRLOOP: LOOP LIMIT   = " WS-LOOP-LIMIT.
+           DISPLAY "CNTRLOOP: STEP SIZE    = " WS-STEP-SIZE.
+           DISPLAY "CNTRLOOP: SAFETY LIMIT = " WS-SAFETY-LIMIT.
+
+           PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+           IF WS-RESTART-FROM > ZERO
+               COMPUTE MY-COUNTER = WS-RESTART-FROM + WS-STEP-SIZE
+               DISPLAY "CNTRLOOP: RESTARTING AFTER COUNTER "
+                   WS-RESTART-FROM
+           END-IF.
+
+           ACCEPT WS-START-TIME FROM TIME.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-READ-CHECKPOINT
+      * Loads the counter value to resume after, if a checkpoint was
+      * left behind by a prior, interrupted run.
+      *----------------------------------------------------------------
+       1100-READ-CHECKPOINT SECTION.
+       1100-START.
+           OPEN INPUT CNTR-CHECKPOINT.
+           IF CKPT-FILE-STATUS = "00"
+               READ CNTR-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-COUNTER TO WS-RESTART-FROM
+               END-READ
+               CLOSE CNTR-CHECKPOINT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-RUN-COUNTER-LOOP
+      * Displays and advances MY-COUNTER until it passes the
+      * configured loop limit.
+      *----------------------------------------------------------------
+       2000-RUN-COUNTER-LOOP SECTION.
+       2000-START.
+           PERFORM 2100-PROCESS-ONE-ITERATION THRU 2100-EXIT
+               VARYING MY-COUNTER FROM MY-COUNTER BY WS-STEP-SIZE
+               UNTIL MY-COUNTER > WS-LOOP-LIMIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-PROCESS-ONE-ITERATION SECTION.
+       2100-START.
+           IF MY-COUNTER > WS-SAFETY-LIMIT
+               DISPLAY "CNTRLOOP: MY-COUNTER " MY-COUNTER
+                   " EXCEEDED SAFETY LIMIT OF " WS-SAFETY-LIMIT
+                   " - ABENDING RUN"
+               MOVE 99 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           DISPLAY "counter=" MY-COUNTER.
+           ADD 1 TO WS-ITERATION-COUNT.
+
+           DIVIDE WS-ITERATION-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-WRITE-CHECKPOINT
+      * Records the current counter value so an interrupted run can
+      * resume from here instead of restarting at 1.
+      *----------------------------------------------------------------
+       2200-WRITE-CHECKPOINT SECTION.
+       2200-START.
+           MOVE MY-COUNTER TO CKPT-LAST-COUNTER.
+           OPEN OUTPUT CNTR-CHECKPOINT.
+           IF CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "CNTRLOOP: UNABLE TO OPEN CNTRCKPT, STATUS="
+                   CKPT-FILE-STATUS
+               GO TO 2200-EXIT
+           END-IF.
+           WRITE CKPT-RECORD.
+           CLOSE CNTR-CHECKPOINT.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      * Times the run and writes the iteration-timing figures to the
+      * job-stats log.
+      *----------------------------------------------------------------
+       9000-TERMINATE SECTION.
+       9000-START.
+           ACCEPT WS-END-TIME FROM TIME.
+           PERFORM 9100-COMPUTE-ELAPSED THRU 9100-EXIT.
+           PERFORM 9200-WRITE-JOB-STATS THRU 9200-EXIT.
+
+           DISPLAY "CNTRLOOP: ITERATIONS       = " WS-ITERATION-COUNT.
+           DISPLAY "CNTRLOOP: ELAPSED SECONDS  = " WS-ELAPSED-SECONDS.
+           DISPLAY "CNTRLOOP: ITERATIONS/SEC   = " WS-ITERATIONS-PER-SEC.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9100-COMPUTE-ELAPSED
+      * Reduces the start/end timestamps to total hundredths of a
+      * second and derives the elapsed time and iteration rate. A run
+      * that finishes within the same hundredth is reported at its
+      * raw iteration count rather than dividing by zero.
+      *----------------------------------------------------------------
+       9100-COMPUTE-ELAPSED SECTION.
+       9100-START.
+           COMPUTE WS-START-TOTAL-HUNDREDTHS =
+               ((WS-START-HOUR * 60 + WS-START-MINUTE) * 60
+                   + WS-START-SECOND) * 100 + WS-START-HUNDREDTH.
+           COMPUTE WS-END-TOTAL-HUNDREDTHS =
+               ((WS-END-HOUR * 60 + WS-END-MINUTE) * 60
+                   + WS-END-SECOND) * 100 + WS-END-HUNDREDTH.
+
+           IF WS-END-TOTAL-HUNDREDTHS >= WS-START-TOTAL-HUNDREDTHS
+               COMPUTE WS-ELAPSED-HUNDREDTHS =
+                   WS-END-TOTAL-HUNDREDTHS - WS-START-TOTAL-HUNDREDTHS
+           ELSE
+               MOVE ZERO TO WS-ELAPSED-HUNDREDTHS
+           END-IF.
+
+           COMPUTE WS-ELAPSED-SECONDS = WS-ELAPSED-HUNDREDTHS / 100.
+
+           IF WS-ELAPSED-SECONDS > ZERO
+               COMPUTE WS-ITERATIONS-PER-SEC ROUNDED =
+                   WS-ITERATION-COUNT / WS-ELAPSED-SECONDS
+           ELSE
+               MOVE WS-ITERATION-COUNT TO WS-ITERATIONS-PER-SEC
+           END-IF.
+       9100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9200-WRITE-JOB-STATS
+      * Appends one timing record for this run to the job-stats log.
+      *----------------------------------------------------------------
+       9200-WRITE-JOB-STATS SECTION.
+       9200-START.
+           OPEN EXTEND CNTR-STATS.
+           IF STAT-FILE-STATUS = "05" OR STAT-FILE-STATUS = "35"
+               CLOSE CNTR-STATS
+               OPEN OUTPUT CNTR-STATS
+           END-IF.
+
+           MOVE WS-START-TIME          TO STAT-START-TIME.
+           MOVE WS-END-TIME            TO STAT-END-TIME.
+           MOVE WS-ITERATION-COUNT     TO STAT-ITERATION-COUNT.
+           MOVE WS-ITERATIONS-PER-SEC  TO STAT-ITERATIONS-PER-SEC.
+           WRITE STAT-RECORD.
+           CLOSE CNTR-STATS.
+       9200-EXIT.
+           EXIT.
