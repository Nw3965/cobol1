@@ -1,17 +1,229 @@
        IDENTIFICATION DIVISION.*>見出し部
-       PROGRAM-ID. HELLO.
+       PROGRAM-ID. SIGNON.
+       AUTHOR. OPERATIONS-SUPPORT.
+       INSTALLATION. DATA-CENTER.
+       DATE-WRITTEN. 01/04/1998.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/26   OPS   VALIDATE OPERATOR SIGN-ON AGAINST THE
+      *                  OPERATOR-MASTER ROSTER. REJECT AND STOP THE
+      *                  JOB WHEN THE ID IS UNKNOWN OR INACTIVE.
+      * 08/09/26   OPS   APPEND EACH SIGN-ON TO THE SIGNON-AUDIT FILE
+      *                  WITH A DATE/TIME STAMP.
+      * 08/09/26   OPS   BROKE MY-DATA OUT INTO OPERATOR-ID, SHIFT-CODE
+      *                  AND TERMINAL-ID SO EACH SIGN-ON IDENTIFIES
+      *                  ITS SHIFT AND CONSOLE.
+      * 08/09/26   OPS   ADDED A CONTROL-CARD-FILE SO THIS STEP CAN RUN
+      *                  UNATTENDED IN AN OVERNIGHT BATCH STREAM. WHEN
+      *                  THE CONTROL CARD IS PRESENT IT DRIVES SIGN-ON;
+      *                  OTHERWISE THE ORIGINAL INTERACTIVE PROMPTS ARE
+      *                  USED.
+      * 08/09/26   OPS   ADDED A PIN CHALLENGE, CHECKED AGAINST
+      *                  OM-OPERATOR-PIN, SO THE NAME ALONE NO LONGER
+      *                  SIGNS AN OPERATOR ON.
+      * 08/09/26   OPS   1000-GET-SIGNON-DATA TREATED ANY FAILED OPEN OF
+      *                  SIGNCTL THE SAME AS A LEGITIMATE MISSING
+      *                  CONTROL CARD AND FELL THROUGH TO THE
+      *                  INTERACTIVE PROMPTS - IN AN UNATTENDED RUN THAT
+      *                  TURNS A BROKEN SIGNCTL INTO A HUNG CONSOLE
+      *                  READ INSTEAD OF A FAILURE. ONLY FILE STATUS
+      *                  "05"/"35" (NOT FOUND) NOW FALLS THROUGH TO
+      *                  INTERACTIVE MODE; ANY OTHER NON-ZERO STATUS
+      *                  STOPS THE RUN.
+      *================================================================
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-MASTER ASSIGN TO "OPRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS OM-OPERATOR-ID
+               FILE STATUS IS OM-FILE-STATUS.
+           SELECT SIGNON-AUDIT ASSIGN TO "SIGNAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-FILE-STATUS.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "SIGNCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATOR-MASTER.
+       COPY "OPRMAST.cpy".
+       FD  CONTROL-CARD-FILE.
+       01  CTL-CARD.
+           05  CTL-OPERATOR-ID         PIC X(10).
+           05  CTL-SHIFT-CODE          PIC X(01).
+           05  CTL-TERMINAL-ID         PIC X(04).
+           05  CTL-PIN                 PIC X(04).
+       FD  SIGNON-AUDIT.
+       01  AUD-RECORD.
+           05  AUD-OPERATOR-ID         PIC X(10).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUD-SHIFT-CODE          PIC X(01).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUD-TERMINAL-ID         PIC X(04).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUD-SIGNON-DATE         PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUD-SIGNON-TIME         PIC 9(08).
        WORKING-STORAGE SECTION.
-         01 MY-DATA PIC X(10).    
+         01 MY-DATA.
+            05 MY-OPERATOR-ID          PIC X(10).
+            05 MY-SHIFT-CODE           PIC X(01).
+               88 MY-SHIFT-DAY               VALUE "D".
+               88 MY-SHIFT-EVENING           VALUE "E".
+               88 MY-SHIFT-NIGHT             VALUE "N".
+            05 MY-TERMINAL-ID          PIC X(04).
+            05 MY-PIN                  PIC X(04).
+         01 WS-SWITCHES.
+            05 WS-OPERATOR-OK-SW      PIC X(01) VALUE "N".
+               88 WS-OPERATOR-OK             VALUE "Y".
+            05 WS-RUN-MODE-SW         PIC X(01) VALUE "I".
+               88 WS-RUN-MODE-BATCH          VALUE "B".
+               88 WS-RUN-MODE-INTERACTIVE    VALUE "I".
+         01 OM-FILE-STATUS            PIC XX.
+         01 AUD-FILE-STATUS           PIC XX.
+         01 CTL-FILE-STATUS           PIC XX.
+         01 WS-CD-DATE                PIC 9(08).
+         01 WS-CD-TIME                PIC 9(08).
        PROCEDURE DIVISION.
-       MAIN SECTION.
-        DISPLAY "What's your name?".
-
-        ACCEPT MY-DATA.
-        *> ACCEPT文で入力を受け付ける。
-        
-        DISPLAY "Hello" MY-DATA.  
-        *>文字列を連結して表示する。
-            STOP RUN.
-       
+       0000-MAINLINE SECTION.
+       0000-START.
+           PERFORM 1000-GET-SIGNON-DATA THRU 1000-EXIT.
+           PERFORM 2000-VALIDATE-OPERATOR THRU 2000-EXIT.
+           PERFORM 3000-WRITE-AUDIT-LOG THRU 3000-EXIT.
+           PERFORM 8000-GREET-OPERATOR THRU 8000-EXIT.
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-GET-SIGNON-DATA
+      * When a control card is available (chained into an overnight
+      * JCL stream) sign-on data is read from it unattended;
+      * otherwise the operator is prompted interactively.
+      *----------------------------------------------------------------
+       1000-GET-SIGNON-DATA SECTION.
+       1000-START.
+           OPEN INPUT CONTROL-CARD-FILE.
+           IF CTL-FILE-STATUS = "00"
+               SET WS-RUN-MODE-BATCH TO TRUE
+               READ CONTROL-CARD-FILE
+                   AT END
+                       DISPLAY "SIGNON: CONTROL CARD FILE EMPTY"
+                       CLOSE CONTROL-CARD-FILE
+                       GO TO 1000-INTERACTIVE
+               END-READ
+               MOVE CTL-OPERATOR-ID TO MY-OPERATOR-ID
+               MOVE CTL-SHIFT-CODE  TO MY-SHIFT-CODE
+               MOVE CTL-TERMINAL-ID TO MY-TERMINAL-ID
+               MOVE CTL-PIN         TO MY-PIN
+               CLOSE CONTROL-CARD-FILE
+               GO TO 1000-EXIT
+           END-IF.
+
+           IF CTL-FILE-STATUS NOT = "05" AND CTL-FILE-STATUS NOT = "35"
+               DISPLAY "SIGNON: UNABLE TO OPEN SIGNCTL, STATUS="
+                   CTL-FILE-STATUS
+               STOP RUN WITH ERROR STATUS 16
+           END-IF.
+
+       1000-INTERACTIVE.
+           SET WS-RUN-MODE-INTERACTIVE TO TRUE.
+           DISPLAY "What's your name?".
+           ACCEPT MY-OPERATOR-ID.
+           *> ACCEPT文で入力を受け付ける。
+           DISPLAY "Shift code (D/E/N)?".
+           ACCEPT MY-SHIFT-CODE.
+           DISPLAY "Terminal ID?".
+           ACCEPT MY-TERMINAL-ID.
+           DISPLAY "PIN?".
+           ACCEPT MY-PIN.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-VALIDATE-OPERATOR
+      * Confirms the operator ID supplied by 1000-GET-SIGNON-DATA is
+      * on the OPERATOR-MASTER roster and currently marked active.
+      *----------------------------------------------------------------
+       2000-VALIDATE-OPERATOR SECTION.
+       2000-START.
+           OPEN INPUT OPERATOR-MASTER.
+           IF OM-FILE-STATUS NOT = "00"
+               DISPLAY "SIGNON: UNABLE TO OPEN OPERATOR-MASTER, STATUS="
+                   OM-FILE-STATUS
+               GO TO 2000-REJECT
+           END-IF.
+
+           MOVE MY-OPERATOR-ID TO OM-OPERATOR-ID.
+           READ OPERATOR-MASTER
+               INVALID KEY
+                   DISPLAY "SIGNON REJECTED: UNKNOWN OPERATOR ID "
+                       MY-OPERATOR-ID
+                   GO TO 2000-CLOSE-AND-REJECT
+           END-READ.
+
+           IF OM-INACTIVE
+               DISPLAY "SIGNON REJECTED: OPERATOR ID " MY-OPERATOR-ID
+                   " IS INACTIVE"
+               GO TO 2000-CLOSE-AND-REJECT
+           END-IF.
+
+           IF MY-PIN NOT = OM-OPERATOR-PIN
+               DISPLAY "SIGNON REJECTED: INCORRECT PIN FOR OPERATOR "
+                   MY-OPERATOR-ID
+               GO TO 2000-CLOSE-AND-REJECT
+           END-IF.
+
+           SET WS-OPERATOR-OK TO TRUE.
+           CLOSE OPERATOR-MASTER.
+           GO TO 2000-EXIT.
+
+       2000-CLOSE-AND-REJECT.
+           CLOSE OPERATOR-MASTER.
+       2000-REJECT.
+           DISPLAY "SIGNON: JOB TERMINATED - OPERATOR NOT AUTHORIZED".
+           STOP RUN WITH ERROR STATUS 16.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-WRITE-AUDIT-LOG
+      * Appends the operator ID and a date/time stamp to the
+      * SIGNON-AUDIT file so overnight runs can be traced back to
+      * the operator who was at the console.
+      *----------------------------------------------------------------
+       3000-WRITE-AUDIT-LOG SECTION.
+       3000-START.
+           ACCEPT WS-CD-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CD-TIME FROM TIME.
+           OPEN EXTEND SIGNON-AUDIT.
+           IF AUD-FILE-STATUS = "05" OR AUD-FILE-STATUS = "35"
+               CLOSE SIGNON-AUDIT
+               OPEN OUTPUT SIGNON-AUDIT
+           END-IF.
+
+           MOVE MY-OPERATOR-ID   TO AUD-OPERATOR-ID.
+           MOVE MY-SHIFT-CODE    TO AUD-SHIFT-CODE.
+           MOVE MY-TERMINAL-ID   TO AUD-TERMINAL-ID.
+           MOVE WS-CD-DATE       TO AUD-SIGNON-DATE.
+           MOVE WS-CD-TIME       TO AUD-SIGNON-TIME.
+           WRITE AUD-RECORD.
+           CLOSE SIGNON-AUDIT.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-GREET-OPERATOR
+      * Greets the validated operator.
+      *----------------------------------------------------------------
+       8000-GREET-OPERATOR SECTION.
+       8000-START.
+           DISPLAY "Hello" MY-OPERATOR-ID.
+           *>文字列を連結して表示する。
+       8000-EXIT.
+           EXIT.
