@@ -0,0 +1,12 @@
+      *================================================================
+      * OPRMAST.cpy
+      * Operator master record layout - authorized console/operator
+      * roster used by sign-on validation.
+      *================================================================
+       01  OM-RECORD.
+           05  OM-OPERATOR-ID          PIC X(10).
+           05  OM-OPERATOR-NAME        PIC X(30).
+           05  OM-OPERATOR-PIN         PIC X(04).
+           05  OM-ACTIVE-FLAG          PIC X(01).
+               88  OM-ACTIVE                   VALUE "Y".
+               88  OM-INACTIVE                 VALUE "N".
