@@ -1,24 +1,430 @@
-      IDENTIFICATION DIVISION.*>見出し部
-       PROGRAM-ID. HELLO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TLCLASS.
+       AUTHOR. OPERATIONS-SUPPORT.
+       INSTALLATION. DATA-CENTER.
+       DATE-WRITTEN. 01/04/1998.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/26   OPS   ADDED A TIMING-PLAN FILE GIVING A DURATION IN
+      *                  SECONDS FOR EACH COLOR AND A LIGHT-CYCLE STEP
+      *                  THAT DRIVES THROUGH IT, RATHER THAN ONLY
+      *                  CLASSIFYING A SINGLE SNAPSHOT VALUE.
+      * 08/09/26   OPS   REPLACED THE SINGLE INTERACTIVE ACCEPT WITH A
+      *                  BATCH MODE THAT READS INTERSECTION-ID/SIGNAL
+      *                  PAIRS FROM TLSIGIN AND PRODUCES A
+      *                  PER-INTERSECTION STATUS REPORT IN ONE RUN.
+      * 08/09/26   OPS   ADDED A PEDESTRIAN SIGNAL FIELD TO THE
+      *                  INTERSECTION RECORD AND CLASSIFY IT ALONGSIDE
+      *                  THE VEHICLE SIGNAL.
+      * 08/09/26   OPS   A BLANK VEHICLE SIGNAL VALUE IS NOW FLAGGED AS
+      *                  A SENSOR FAULT, SEPARATE FROM AN UNRECOGNIZED
+      *                  VALUE, AND DISPATCHED TO TLMAINT FOR FIELD
+      *                  MAINTENANCE.
+      * 08/09/26   OPS   EVERY SIGNAL READING IS NOW APPENDED WITH A
+      *                  TIMESTAMP TO TLSIGLOG FOR THE DAILY CITYWIDE
+      *                  TRAFFIC REPORT.
+      * 08/09/26   OPS   STOPPED LOADING TIMING-PLAN ENTRIES ONCE
+      *                  TLPLAN-TABLE REACHES ITS 10-ENTRY LIMIT
+      *                  INSTEAD OF OVERRUNNING THE TABLE ON AN
+      *                  OVERSIZED TLPLAN FILE.
+      * 08/09/26   OPS   REORDERED 0000-MAINLINE TO INITIALIZE BEFORE
+      *                  RUNNING THE LIGHT CYCLE, MATCHING THE REST OF
+      *                  THIS PROGRAM'S ASCENDING PARAGRAPH-NUMBER
+      *                  SEQUENCE. ALSO ADDED A CHECK AGAINST THE SAME
+      *                  COLRREF COLOR-REFERENCE FILE COLRTAB AND
+      *                  SIGEVAL USE, SO THE VEHICLE-SIGNAL WHEN OTHER
+      *                  CAN TELL A COLOR RECOGNIZED THERE BUT NOT YET
+      *                  CODED HERE APART FROM A GENUINELY WRONG VALUE.
+      *================================================================
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIMING-PLAN ASSIGN TO "TLPLAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TP-FILE-STATUS.
+           SELECT SIGNAL-BATCH ASSIGN TO "TLSIGIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SB-FILE-STATUS.
+           SELECT MAINT-DISPATCH ASSIGN TO "TLMAINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MD-FILE-STATUS.
+           SELECT SIGNAL-LOG ASSIGN TO "TLSIGLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SL-FILE-STATUS.
+           SELECT COLOR-REF ASSIGN TO "COLRREF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLR-REF-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  COLOR-REF.
+       COPY "COLRREF.cpy".
+       FD  TIMING-PLAN.
+       01  TP-RECORD.
+           05  TP-IN-COLOR             PIC X(06).
+           05  FILLER                  PIC X(01).
+           05  TP-IN-DURATION          PIC 9(03).
+       FD  SIGNAL-BATCH.
+       01  SB-RECORD.
+           05  SB-INTERSECTION-ID      PIC X(05).
+           05  FILLER                  PIC X(01).
+           05  SB-SIGNAL-VALUE         PIC X(05).
+           05  FILLER                  PIC X(01).
+           05  SB-PED-SIGNAL           PIC X(08).
+       FD  MAINT-DISPATCH.
+       01  MD-RECORD.
+           05  MD-INTERSECTION-ID      PIC X(05).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  MD-REASON               PIC X(30).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  MD-FAULT-DATE           PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  MD-FAULT-TIME           PIC 9(08).
+       FD  SIGNAL-LOG.
+       01  SL-RECORD.
+           05  SL-INTERSECTION-ID      PIC X(05).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  SL-SIGNAL-VALUE         PIC X(05).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  SL-PED-SIGNAL           PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  SL-LOG-DATE             PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  SL-LOG-TIME             PIC 9(08).
        WORKING-STORAGE SECTION.
-        01 MY-SIGNAL PIC X(5).
-        
-                   
+        01 MY-SIGNAL                   PIC X(05).
+        01 WS-INTERSECTION-ID          PIC X(05).
+        01 WS-VEHICLE-DISPOSITION      PIC X(15).
+        01 WS-PED-SIGNAL               PIC X(08).
+        01 WS-PED-DISPOSITION          PIC X(20).
+        01 TP-FILE-STATUS              PIC XX.
+        01 SB-FILE-STATUS              PIC XX.
+        01 MD-FILE-STATUS              PIC XX.
+        01 SL-FILE-STATUS              PIC XX.
+        01 CLR-REF-STATUS              PIC XX.
+        01 WS-COLOR-COUNT              PIC 9(02) VALUE ZERO.
+        01 MY-COLORS.
+           05 MY-COLOR OCCURS 1 TO 50 TIMES
+                 DEPENDING ON WS-COLOR-COUNT
+                 INDEXED BY WS-COLOR-IX
+                 PIC X(10).
+        01 WS-SEARCH-COLOR             PIC X(10).
+        01 WS-SWITCHES.
+           05 WS-TP-EOF-SW            PIC X(01) VALUE "N".
+              88 WS-TP-EOF                    VALUE "Y".
+           05 WS-SB-EOF-SW            PIC X(01) VALUE "N".
+              88 WS-SB-EOF                    VALUE "Y".
+           05 WS-SENSOR-FAULT-SW      PIC X(01) VALUE "N".
+              88 WS-SENSOR-FAULT              VALUE "Y".
+           05 WS-CLR-EOF-SW           PIC X(01) VALUE "N".
+              88 WS-CLR-EOF                   VALUE "Y".
+           05 WS-COLOR-FOUND-SW       PIC X(01) VALUE "N".
+              88 WS-COLOR-FOUND              VALUE "Y".
+        01 WS-TP-COUNT                 PIC 9(02) VALUE ZERO.
+        01 TLPLAN-TABLE.
+           05 TLPLAN-ENTRY OCCURS 1 TO 10 TIMES
+                   DEPENDING ON WS-TP-COUNT
+                   INDEXED BY WS-TP-IX.
+              10 TP-COLOR             PIC X(06).
+              10 TP-DURATION          PIC 9(03).
+        01 WS-TALLY-COUNTS.
+           05 WS-COUNT-STOP           PIC 9(05) VALUE ZERO.
+           05 WS-COUNT-GO             PIC 9(05) VALUE ZERO.
+           05 WS-COUNT-CAUTION        PIC 9(05) VALUE ZERO.
+           05 WS-COUNT-EXCEPTION      PIC 9(05) VALUE ZERO.
+           05 WS-COUNT-FAULT          PIC 9(05) VALUE ZERO.
+           05 WS-COUNT-UNCODED        PIC 9(05) VALUE ZERO.
        PROCEDURE DIVISION.
-       MAIN SECTION.
-          DISPLAY "What was the traffic light color?".
-           ACCEPT MY-SIGNAL.
-            IF MY-SIGNAL = "red"
-               DISPLAY "STOP"
-               ELSE IF
-                  MY-SIGNAL = "green" 
-                  DISPLAY "GO"
-               ELSE IF   
-                  MY-SIGNAL = "yellow" 
-               DISPLAY "CAUTION"
-                  ELSE 
-               DISPLAY "Wrong Signal"    
-                  END-IF
-            STOP RUN.
+       0000-MAINLINE SECTION.
+       0000-START.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-RUN-LIGHT-CYCLE THRU 2000-EXIT.
+           PERFORM 3000-PROCESS-ONE-INTERSECTION THRU 3000-EXIT
+               UNTIL WS-SB-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE
+      * Opens the batch of intersection-ID/signal-value pairs.
+      *----------------------------------------------------------------
+       1000-INITIALIZE SECTION.
+       1000-START.
+           PERFORM 1050-LOAD-COLOR-TABLE THRU 1050-EXIT.
+
+           OPEN INPUT SIGNAL-BATCH.
+           IF SB-FILE-STATUS NOT = "00"
+               DISPLAY "TLCLASS: UNABLE TO OPEN TLSIGIN - STATUS "
+                   SB-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1050-LOAD-COLOR-TABLE
+      * Loads the same COLRREF color-reference file COLRTAB and
+      * SIGEVAL use, so a color operations has added there but this
+      * program has no disposition rule for yet can be told apart from
+      * a genuinely unrecognized signal value. A missing COLRREF is
+      * not an error - every unrecognized value is then treated as a
+      * wrong signal.
+      *----------------------------------------------------------------
+       1050-LOAD-COLOR-TABLE SECTION.
+       1050-START.
+           OPEN INPUT COLOR-REF.
+           IF CLR-REF-STATUS NOT = "00"
+               GO TO 1050-EXIT
+           END-IF.
+
+           PERFORM 1060-LOAD-ONE-COLOR THRU 1060-EXIT
+               UNTIL WS-CLR-EOF OR WS-COLOR-COUNT = 50.
+
+           CLOSE COLOR-REF.
+       1050-EXIT.
+           EXIT.
+
+       1060-LOAD-ONE-COLOR SECTION.
+       1060-START.
+           READ COLOR-REF
+               AT END
+                   SET WS-CLR-EOF TO TRUE
+                   GO TO 1060-EXIT
+           END-READ.
+
+           ADD 1 TO WS-COLOR-COUNT.
+           MOVE CLR-REF-COLOR TO MY-COLOR(WS-COLOR-COUNT).
+       1060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-RUN-LIGHT-CYCLE
+      * Loads the signal-timing plan, if one is supplied, and drives a
+      * light-cycle sequence through it. A run with no TLPLAN file
+      * falls through to the single-reading classification below,
+      * unchanged from before this plan existed.
+      *----------------------------------------------------------------
+       2000-RUN-LIGHT-CYCLE SECTION.
+       2000-START.
+           OPEN INPUT TIMING-PLAN.
+           IF TP-FILE-STATUS NOT = "00"
+               DISPLAY "TLCLASS: NO TIMING PLAN SUPPLIED - SKIPPING "
+                   "LIGHT CYCLE"
+               GO TO 2000-EXIT
+           END-IF.
+
+           PERFORM 2100-LOAD-TIMING-PLAN-ENTRY THRU 2100-EXIT
+               UNTIL WS-TP-EOF OR WS-TP-COUNT = 10.
+           CLOSE TIMING-PLAN.
+
+           IF WS-TP-COUNT = ZERO
+               GO TO 2000-EXIT
+           END-IF.
+
+           PERFORM 2200-DISPLAY-CYCLE-PHASE THRU 2200-EXIT
+               VARYING WS-TP-IX FROM 1 BY 1
+               UNTIL WS-TP-IX > WS-TP-COUNT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-LOAD-TIMING-PLAN-ENTRY
+      * Reads one color/duration pair into the timing-plan table.
+      *----------------------------------------------------------------
+       2100-LOAD-TIMING-PLAN-ENTRY SECTION.
+       2100-START.
+           READ TIMING-PLAN
+               AT END
+                   SET WS-TP-EOF TO TRUE
+                   GO TO 2100-EXIT
+           END-READ.
+
+           ADD 1 TO WS-TP-COUNT.
+           MOVE TP-IN-COLOR    TO TP-COLOR(WS-TP-COUNT).
+           MOVE TP-IN-DURATION TO TP-DURATION(WS-TP-COUNT).
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-DISPLAY-CYCLE-PHASE
+      * Announces one phase of the light cycle.
+      *----------------------------------------------------------------
+       2200-DISPLAY-CYCLE-PHASE SECTION.
+       2200-START.
+           DISPLAY "TLCLASS: CYCLE PHASE " TP-COLOR(WS-TP-IX)
+               " FOR " TP-DURATION(WS-TP-IX) " SECONDS".
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-PROCESS-ONE-INTERSECTION
+      * Reads one intersection-ID/signal-value pair and reports its
+      * status.
+      *----------------------------------------------------------------
+       3000-PROCESS-ONE-INTERSECTION SECTION.
+       3000-START.
+           READ SIGNAL-BATCH
+               AT END
+                   SET WS-SB-EOF TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+
+           MOVE SB-INTERSECTION-ID TO WS-INTERSECTION-ID.
+           MOVE SB-SIGNAL-VALUE    TO MY-SIGNAL.
+           MOVE SB-PED-SIGNAL      TO WS-PED-SIGNAL.
+           PERFORM 4000-CLASSIFY-SIGNAL THRU 4000-EXIT.
+           PERFORM 4100-CLASSIFY-PED-SIGNAL THRU 4100-EXIT.
+           PERFORM 3100-LOG-SIGNAL-READING THRU 3100-EXIT.
+
+           DISPLAY WS-INTERSECTION-ID " " MY-SIGNAL " - "
+               WS-VEHICLE-DISPOSITION " / " WS-PED-SIGNAL " - "
+               WS-PED-DISPOSITION.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3100-LOG-SIGNAL-READING
+      * Appends the current reading, with a timestamp, to the
+      * signal-log audit file.
+      *----------------------------------------------------------------
+       3100-LOG-SIGNAL-READING SECTION.
+       3100-START.
+           OPEN EXTEND SIGNAL-LOG.
+           IF SL-FILE-STATUS = "05" OR SL-FILE-STATUS = "35"
+               CLOSE SIGNAL-LOG
+               OPEN OUTPUT SIGNAL-LOG
+           END-IF.
+
+           MOVE WS-INTERSECTION-ID TO SL-INTERSECTION-ID.
+           MOVE MY-SIGNAL          TO SL-SIGNAL-VALUE.
+           MOVE WS-PED-SIGNAL      TO SL-PED-SIGNAL.
+           ACCEPT SL-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT SL-LOG-TIME FROM TIME.
+           WRITE SL-RECORD.
+           CLOSE SIGNAL-LOG.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4000-CLASSIFY-SIGNAL
+      * Classifies the current vehicle signal reading.
+      *----------------------------------------------------------------
+       4000-CLASSIFY-SIGNAL SECTION.
+       4000-START.
+           SET WS-SENSOR-FAULT-SW TO "N".
+           EVALUATE MY-SIGNAL
+               WHEN "red"
+                   MOVE "STOP" TO WS-VEHICLE-DISPOSITION
+                   ADD 1 TO WS-COUNT-STOP
+               WHEN "green"
+                   MOVE "GO" TO WS-VEHICLE-DISPOSITION
+                   ADD 1 TO WS-COUNT-GO
+               WHEN "yellow"
+                   MOVE "CAUTION" TO WS-VEHICLE-DISPOSITION
+                   ADD 1 TO WS-COUNT-CAUTION
+               WHEN SPACES
+                   MOVE "SENSOR FAULT" TO WS-VEHICLE-DISPOSITION
+                   ADD 1 TO WS-COUNT-FAULT
+                   SET WS-SENSOR-FAULT TO TRUE
+                   PERFORM 4200-LOG-MAINT-DISPATCH THRU 4200-EXIT
+               WHEN OTHER
+                   PERFORM 4150-CHECK-COLOR-RECOGNIZED THRU 4150-EXIT
+                   IF WS-COLOR-FOUND
+                       MOVE "COLOR UNCODED" TO WS-VEHICLE-DISPOSITION
+                       ADD 1 TO WS-COUNT-UNCODED
+                   ELSE
+                       MOVE "Wrong Signal" TO WS-VEHICLE-DISPOSITION
+                       ADD 1 TO WS-COUNT-EXCEPTION
+                   END-IF
+           END-EVALUATE.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4150-CHECK-COLOR-RECOGNIZED
+      * Searches the COLRREF-loaded color table for the current
+      * vehicle signal value. Lets operations "promote" a color out of
+      * the wrong-signal exception bucket by adding it to COLRREF even
+      * before a disposition rule for it is coded above.
+      *----------------------------------------------------------------
+       4150-CHECK-COLOR-RECOGNIZED SECTION.
+       4150-START.
+           SET WS-COLOR-FOUND-SW TO "N".
+
+           IF WS-COLOR-COUNT = ZERO
+               GO TO 4150-EXIT
+           END-IF.
+
+           MOVE MY-SIGNAL TO WS-SEARCH-COLOR.
+           SET WS-COLOR-IX TO 1.
+           SEARCH MY-COLOR
+               AT END
+                   CONTINUE
+               WHEN MY-COLOR(WS-COLOR-IX) = WS-SEARCH-COLOR
+                   SET WS-COLOR-FOUND TO TRUE
+           END-SEARCH.
+       4150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4200-LOG-MAINT-DISPATCH
+      * Appends a dead-sensor dispatch record for field maintenance.
+      *----------------------------------------------------------------
+       4200-LOG-MAINT-DISPATCH SECTION.
+       4200-START.
+           OPEN EXTEND MAINT-DISPATCH.
+           IF MD-FILE-STATUS = "05" OR MD-FILE-STATUS = "35"
+               CLOSE MAINT-DISPATCH
+               OPEN OUTPUT MAINT-DISPATCH
+           END-IF.
+
+           MOVE WS-INTERSECTION-ID TO MD-INTERSECTION-ID.
+           MOVE "SENSOR FAULT - BLANK SIGNAL VALUE" TO MD-REASON.
+           ACCEPT MD-FAULT-DATE FROM DATE YYYYMMDD.
+           ACCEPT MD-FAULT-TIME FROM TIME.
+           WRITE MD-RECORD.
+           CLOSE MAINT-DISPATCH.
+       4200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4100-CLASSIFY-PED-SIGNAL
+      * Classifies the pedestrian signal state reported alongside the
+      * vehicle signal for the same intersection.
+      *----------------------------------------------------------------
+       4100-CLASSIFY-PED-SIGNAL SECTION.
+       4100-START.
+           EVALUATE WS-PED-SIGNAL
+               WHEN "WALK"
+                   MOVE "WALK" TO WS-PED-DISPOSITION
+               WHEN "DONTWALK"
+                   MOVE "DON'T WALK" TO WS-PED-DISPOSITION
+               WHEN SPACES
+                   MOVE "NO PEDESTRIAN SIGNAL" TO WS-PED-DISPOSITION
+               WHEN OTHER
+                   MOVE "Wrong Signal" TO WS-PED-DISPOSITION
+           END-EVALUATE.
+       4100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      * Closes the batch file and prints the run's classification
+      * summary.
+      *----------------------------------------------------------------
+       9000-TERMINATE SECTION.
+       9000-START.
+           CLOSE SIGNAL-BATCH.
+           DISPLAY "TLCLASS: STOP      = " WS-COUNT-STOP.
+           DISPLAY "TLCLASS: GO        = " WS-COUNT-GO.
+           DISPLAY "TLCLASS: CAUTION   = " WS-COUNT-CAUTION.
+           DISPLAY "TLCLASS: EXCEPTION = " WS-COUNT-EXCEPTION.
+           DISPLAY "TLCLASS: FAULT     = " WS-COUNT-FAULT.
+           DISPLAY "TLCLASS: UNCODED   = " WS-COUNT-UNCODED.
+       9000-EXIT.
+           EXIT.
