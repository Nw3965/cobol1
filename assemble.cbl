@@ -1,17 +1,424 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
+       PROGRAM-ID. PRODMNT.
+       AUTHOR. OPERATIONS-SUPPORT.
+       INSTALLATION. DATA-CENTER.
+       DATE-WRITTEN. 01/04/1998.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/26   OPS   WRITE MY-PRODUCT TO A REAL INDEXED
+      *                  PRODUCT-MASTER FILE INSTEAD OF ONLY BUILDING
+      *                  THE RECORD IN WORKING STORAGE.
+      * 08/09/26   OPS   NAMED THE FORMERLY-UNUSED FILLER AS
+      *                  PRODUCT-DESCRIPTION AND CARRIED IT THROUGH
+      *                  TO THE PRODUCT-MASTER FILE.
+      * 08/09/26   OPS   ADDED A PRICE-HISTORY AUDIT TRAIL. WHENEVER
+      *                  AN EXISTING PRODUCT'S PRICE CHANGES THE OLD
+      *                  AND NEW VALUES ARE LOGGED WITH A TIMESTAMP.
+      * 08/09/26   OPS   VALIDATE THE INCOMING PRICE IS NUMERIC AND IN
+      *                  RANGE BEFORE IT IS MOVED TO PRODUCT-PRICE.
+      * 08/09/26   OPS   ADDED A BATCH MODE THAT APPLIES A FILE OF
+      *                  PRODUCT-ID/PRICE PAIRS IN ONE RUN AND PRINTS
+      *                  AN APPLIED/REJECTED TRAILER COUNT.
+      * 08/09/26   OPS   VALIDATE PRODUCT-ID FORMAT AND REJECT A NEW
+      *                  PRODUCT-ID THAT WOULD DUPLICATE AN EXISTING
+      *                  PRODUCT-MASTER KEY.
+      * 08/09/26   OPS   TIGHTENED PRODUCT-ID FORMAT VALIDATION TO THE
+      *                  AA-99 SHAPE AND ADDED A LOOKUP AGAINST
+      *                  PRODUCT-MASTER ITSELF SO A NEW PRODUCT-ID
+      *                  ENTRY IS REJECTED AS A DUPLICATE INSTEAD OF
+      *                  JUST CHECKING OTHER IDS IN THE SAME BATCH.
+      *                  ALSO STOPPED A BATCH PRICE UPDATE FROM
+      *                  BLANKING OUT AN EXISTING PRODUCT'S
+      *                  DESCRIPTION WHEN THE PRICE-UPDATE RECORD
+      *                  DOESN'T CARRY ONE.
+      * 08/09/26   OPS   MOVED THE SAMPLE PRODUCT-ID ENTRY INTO ITS OWN
+      *                  PARAGRAPH SO A REJECTED OR ALREADY-ON-FILE
+      *                  SAMPLE RECORD NO LONGER STOPS THE RUN BEFORE
+      *                  THE BATCH PRICE LOAD GETS A CHANCE TO RUN.
+      *                  ALSO CAPPED THE BATCH DUPLICATE-CHECK TABLE AT
+      *                  ITS DECLARED 500-ENTRY LIMIT, REJECTING ANY
+      *                  FURTHER RECORDS IN AN OVERSIZED PRICE-UPDATE
+      *                  FILE INSTEAD OF OVERRUNNING THE TABLE.
+      * 08/09/26   OPS   ZERO-FILLED THE SAMPLE ENTRY'S PRICE LITERAL -
+      *                  IT WAS LEFT SPACE-PADDED BY THE MOVE TO A
+      *                  WIDER ALPHANUMERIC FIELD AND FAILED ITS OWN
+      *                  NUMERIC-PRICE CHECK ON EVERY RUN.
+      *================================================================
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-MASTER ASSIGN TO "PRODMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PM-PRODUCT-ID
+               FILE STATUS IS PM-FILE-STATUS.
+           SELECT PRICE-HISTORY ASSIGN TO "PRICEHST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PH-FILE-STATUS.
+           SELECT PRICE-UPDATE ASSIGN TO "PRICEUPD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PU-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-MASTER.
+       COPY "PRODMAST.cpy".
+       FD  PRICE-UPDATE.
+       01  PU-RECORD.
+           05  PU-PRODUCT-ID           PIC X(05).
+           05  PU-PRICE                PIC X(05).
+       FD  PRICE-HISTORY.
+       01  PH-RECORD.
+           05  PH-PRODUCT-ID           PIC X(05).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  PH-OLD-PRICE            PIC 9(05).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  PH-NEW-PRICE            PIC 9(05).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  PH-CHANGE-DATE          PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  PH-CHANGE-TIME          PIC 9(08).
        WORKING-STORAGE SECTION.
         01 MY-PRODUCT.
-            03 PRODUCT-ID PIC X(5).
-            03 FILLER PIC X(20).
-            03 PRODUCT-PRICE PIC 9(5).
+            05 PRODUCT-ID PIC X(5).
+            05 PRODUCT-DESCRIPTION PIC X(20).
+            05 PRODUCT-PRICE PIC 9(5).
+        01 PM-FILE-STATUS             PIC XX.
+        01 PH-FILE-STATUS             PIC XX.
+        01 WS-SWITCHES.
+           05 WS-PRODUCT-EXISTS-SW   PIC X(01) VALUE "N".
+              88 WS-PRODUCT-EXISTS          VALUE "Y".
+        01 WS-OLD-PRICE               PIC 9(05).
+        01 WS-CHANGE-DATE             PIC 9(08).
+        01 WS-CHANGE-TIME             PIC 9(08).
+        01 WS-PRICE-INPUT             PIC X(05).
+        01 WS-PRICE-VALID-SW          PIC X(01) VALUE "N".
+           88 WS-PRICE-VALID                 VALUE "Y".
+        01 PU-FILE-STATUS             PIC XX.
+        01 WS-BATCH-EOF-SW            PIC X(01) VALUE "N".
+           88 WS-BATCH-EOF                   VALUE "Y".
+        01 WS-BATCH-APPLIED-COUNT     PIC 9(05) VALUE ZERO.
+        01 WS-BATCH-REJECTED-COUNT    PIC 9(05) VALUE ZERO.
+        01 WS-PRODUCT-ID-VALID-SW     PIC X(01) VALUE "N".
+           88 WS-PRODUCT-ID-VALID            VALUE "Y".
+        01 WS-DUPLICATE-FOUND-SW      PIC X(01) VALUE "N".
+           88 WS-DUPLICATE-FOUND             VALUE "Y".
+        01 WS-BATCH-SEEN-COUNT        PIC 9(03) VALUE ZERO.
+        01 WS-BATCH-DUP-FOUND-SW      PIC X(01) VALUE "N".
+           88 WS-BATCH-DUP-FOUND             VALUE "Y".
+        01 WS-BATCH-SEEN-IDS.
+           05 WS-BATCH-SEEN-ID OCCURS 1 TO 500 TIMES
+                  DEPENDING ON WS-BATCH-SEEN-COUNT
+                  INDEXED BY WS-BATCH-SEEN-IX
+                  PIC X(05).
        PROCEDURE DIVISION.
-       MAIN SECTION.
-            MOVE "ID-13"TO PRODUCT-ID.
-            MOVE "3088"TO PRODUCT-PRICE.
-            DISPLAY PRODUCT-PRICE.
-            DISPLAY MY-PRODUCT.
-            STOP RUN.
-       
\ No newline at end of file
+       0000-MAINLINE SECTION.
+       0000-START.
+           PERFORM 0050-RUN-DEMO-INSERT THRU 0050-EXIT.
+           PERFORM 2000-BATCH-PRICE-LOAD THRU 2000-EXIT.
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0050-RUN-DEMO-INSERT
+      * Validates and stores the one-off sample PRODUCT-ID entry. Any
+      * failure here (invalid ID, duplicate key, invalid price) is
+      * reported and this paragraph exits early - it does not stop
+      * the run, since 2000-BATCH-PRICE-LOAD still needs to apply
+      * PRICEUPD regardless of whether the sample record could be
+      * stored (the sample ID remains on PRODUCT-MASTER after its
+      * first successful run, so every later run would otherwise
+      * abort here and never reach batch processing).
+      *----------------------------------------------------------------
+       0050-RUN-DEMO-INSERT SECTION.
+       0050-START.
+           MOVE "ID-13"TO PRODUCT-ID.
+           MOVE "Widget, 10mm"TO PRODUCT-DESCRIPTION.
+           MOVE "03088" TO WS-PRICE-INPUT.
+
+           PERFORM 0200-VALIDATE-PRODUCT-ID THRU 0200-EXIT.
+           IF NOT WS-PRODUCT-ID-VALID
+               DISPLAY "PRODMNT: INVALID PRODUCT-ID " PRODUCT-ID
+                   " - NOT PROCESSED"
+               GO TO 0050-EXIT
+           END-IF.
+
+           PERFORM 0300-CHECK-DUPLICATE-KEY THRU 0300-EXIT.
+           IF WS-DUPLICATE-FOUND
+               DISPLAY "PRODMNT: PRODUCT-ID " PRODUCT-ID
+                   " ALREADY ON PRODUCT-MASTER - SKIPPING ONE-OFF"
+                   " INSERT"
+               GO TO 0050-EXIT
+           END-IF.
+
+           PERFORM 0100-VALIDATE-PRICE THRU 0100-EXIT.
+           IF NOT WS-PRICE-VALID
+               DISPLAY "PRODMNT: INVALID PRICE " WS-PRICE-INPUT
+                   " - PRODUCT-ID " PRODUCT-ID " NOT PROCESSED"
+               GO TO 0050-EXIT
+           END-IF.
+
+           DISPLAY PRODUCT-PRICE.
+           DISPLAY MY-PRODUCT.
+           PERFORM 1000-STORE-PRODUCT THRU 1000-EXIT.
+       0050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0100-VALIDATE-PRICE
+      * Confirms WS-PRICE-INPUT is numeric and within a sane price
+      * range before it is moved into PRODUCT-PRICE.
+      *----------------------------------------------------------------
+       0100-VALIDATE-PRICE SECTION.
+       0100-START.
+           SET WS-PRICE-VALID-SW TO "N".
+
+           IF WS-PRICE-INPUT NOT NUMERIC
+               GO TO 0100-EXIT
+           END-IF.
+
+           MOVE WS-PRICE-INPUT TO PRODUCT-PRICE.
+           IF PRODUCT-PRICE = ZERO OR PRODUCT-PRICE > 99999
+               GO TO 0100-EXIT
+           END-IF.
+
+           SET WS-PRICE-VALID TO TRUE.
+       0100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0200-VALIDATE-PRODUCT-ID
+      * Rejects a blank or unset PRODUCT-ID, or one that does not
+      * match the standard AA-99 shape (two letters, a dash, two
+      * digits), before it is ever written to the product master.
+      *----------------------------------------------------------------
+       0200-VALIDATE-PRODUCT-ID SECTION.
+       0200-START.
+           SET WS-PRODUCT-ID-VALID-SW TO "N".
+
+           IF PRODUCT-ID = SPACES OR PRODUCT-ID = LOW-VALUES
+               GO TO 0200-EXIT
+           END-IF.
+
+           IF PRODUCT-ID(1:2) NOT ALPHABETIC
+               GO TO 0200-EXIT
+           END-IF.
+
+           IF PRODUCT-ID(3:1) NOT = "-"
+               GO TO 0200-EXIT
+           END-IF.
+
+           IF PRODUCT-ID(4:2) NOT NUMERIC
+               GO TO 0200-EXIT
+           END-IF.
+
+           SET WS-PRODUCT-ID-VALID TO TRUE.
+       0200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 0300-CHECK-DUPLICATE-KEY
+      * Looks PRODUCT-ID up in the persisted PRODUCT-MASTER file so a
+      * brand-new product entry cannot silently collide with an
+      * existing master key. The batch price-load path (2000 series)
+      * does not call this check - an existing key there is expected
+      * and is applied as a price update, not rejected as a duplicate.
+      *----------------------------------------------------------------
+       0300-CHECK-DUPLICATE-KEY SECTION.
+       0300-START.
+           SET WS-DUPLICATE-FOUND-SW TO "N".
+
+           OPEN INPUT PRODUCT-MASTER.
+           IF PM-FILE-STATUS NOT = "00"
+               GO TO 0300-EXIT
+           END-IF.
+
+           MOVE PRODUCT-ID TO PM-PRODUCT-ID.
+           READ PRODUCT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-DUPLICATE-FOUND TO TRUE
+           END-READ.
+
+           CLOSE PRODUCT-MASTER.
+       0300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-STORE-PRODUCT
+      * Writes MY-PRODUCT to the PRODUCT-MASTER file so the record
+      * built here survives the run and can be read back by other
+      * jobs.
+      *----------------------------------------------------------------
+       1000-STORE-PRODUCT SECTION.
+       1000-START.
+           SET WS-PRODUCT-EXISTS-SW TO "N".
+           OPEN I-O PRODUCT-MASTER.
+           IF PM-FILE-STATUS = "35"
+               OPEN OUTPUT PRODUCT-MASTER
+               CLOSE PRODUCT-MASTER
+               OPEN I-O PRODUCT-MASTER
+           END-IF.
+
+           MOVE PRODUCT-ID TO PM-PRODUCT-ID.
+           READ PRODUCT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-PRODUCT-EXISTS TO TRUE
+                   MOVE PM-PRODUCT-PRICE TO WS-OLD-PRICE
+           END-READ.
+
+           MOVE PRODUCT-ID TO PM-PRODUCT-ID.
+           IF PRODUCT-DESCRIPTION NOT = SPACES
+               MOVE PRODUCT-DESCRIPTION TO PM-PRODUCT-DESCRIPTION
+           ELSE
+               IF NOT WS-PRODUCT-EXISTS
+                   MOVE SPACES TO PM-PRODUCT-DESCRIPTION
+               END-IF
+           END-IF.
+           MOVE PRODUCT-PRICE TO PM-PRODUCT-PRICE.
+
+           IF WS-PRODUCT-EXISTS
+               REWRITE PM-RECORD
+               IF WS-OLD-PRICE NOT = PRODUCT-PRICE
+                   PERFORM 1100-LOG-PRICE-CHANGE THRU 1100-EXIT
+               END-IF
+           ELSE
+               WRITE PM-RECORD
+           END-IF.
+
+           CLOSE PRODUCT-MASTER.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-LOG-PRICE-CHANGE
+      * Appends the old price, new price, and a timestamp to the
+      * PRICE-HISTORY file when an existing product's price changes.
+      *----------------------------------------------------------------
+       1100-LOG-PRICE-CHANGE SECTION.
+       1100-START.
+           ACCEPT WS-CHANGE-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CHANGE-TIME FROM TIME.
+
+           OPEN EXTEND PRICE-HISTORY.
+           IF PH-FILE-STATUS = "05" OR PH-FILE-STATUS = "35"
+               CLOSE PRICE-HISTORY
+               OPEN OUTPUT PRICE-HISTORY
+           END-IF.
+
+           MOVE PRODUCT-ID     TO PH-PRODUCT-ID.
+           MOVE WS-OLD-PRICE   TO PH-OLD-PRICE.
+           MOVE PRODUCT-PRICE  TO PH-NEW-PRICE.
+           MOVE WS-CHANGE-DATE TO PH-CHANGE-DATE.
+           MOVE WS-CHANGE-TIME TO PH-CHANGE-TIME.
+           WRITE PH-RECORD.
+           CLOSE PRICE-HISTORY.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-BATCH-PRICE-LOAD
+      * Reads PRICE-UPDATE, a sequential file of PRODUCT-ID/PRICE
+      * pairs, and applies every one in a single run. A missing
+      * PRICE-UPDATE file is not an error - batch mode simply does
+      * not run.
+      *----------------------------------------------------------------
+       2000-BATCH-PRICE-LOAD SECTION.
+       2000-START.
+           OPEN INPUT PRICE-UPDATE.
+           IF PU-FILE-STATUS NOT = "00"
+               GO TO 2000-EXIT
+           END-IF.
+
+           MOVE ZERO TO WS-BATCH-APPLIED-COUNT WS-BATCH-REJECTED-COUNT.
+           SET WS-BATCH-EOF-SW TO "N".
+           PERFORM 2100-APPLY-ONE-UPDATE THRU 2100-EXIT
+               UNTIL WS-BATCH-EOF.
+
+           CLOSE PRICE-UPDATE.
+           DISPLAY "PRODMNT: BATCH PRICE LOAD COMPLETE".
+           DISPLAY "  APPLIED  = " WS-BATCH-APPLIED-COUNT.
+           DISPLAY "  REJECTED = " WS-BATCH-REJECTED-COUNT.
+       2000-EXIT.
+           EXIT.
+
+       2100-APPLY-ONE-UPDATE SECTION.
+       2100-START.
+           READ PRICE-UPDATE
+               AT END
+                   SET WS-BATCH-EOF TO TRUE
+                   GO TO 2100-EXIT
+           END-READ.
+
+           MOVE PU-PRODUCT-ID TO PRODUCT-ID.
+           MOVE SPACES        TO PRODUCT-DESCRIPTION.
+           MOVE PU-PRICE      TO WS-PRICE-INPUT.
+
+           PERFORM 0200-VALIDATE-PRODUCT-ID THRU 0200-EXIT.
+           IF NOT WS-PRODUCT-ID-VALID
+               DISPLAY "PRODMNT: BATCH REJECT - BLANK PRODUCT-ID"
+               ADD 1 TO WS-BATCH-REJECTED-COUNT
+               GO TO 2100-EXIT
+           END-IF.
+
+           PERFORM 2200-CHECK-BATCH-DUPLICATE THRU 2200-EXIT.
+           IF WS-BATCH-DUP-FOUND
+               DISPLAY "PRODMNT: BATCH REJECT - PRODUCT-ID "
+                   PU-PRODUCT-ID " DUPLICATED EARLIER IN THIS FILE"
+               ADD 1 TO WS-BATCH-REJECTED-COUNT
+               GO TO 2100-EXIT
+           END-IF.
+
+           PERFORM 0100-VALIDATE-PRICE THRU 0100-EXIT.
+           IF NOT WS-PRICE-VALID
+               DISPLAY "PRODMNT: BATCH REJECT - PRODUCT-ID "
+                   PU-PRODUCT-ID " INVALID PRICE " PU-PRICE
+               ADD 1 TO WS-BATCH-REJECTED-COUNT
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF WS-BATCH-SEEN-COUNT >= 500
+               DISPLAY "PRODMNT: BATCH REJECT - PRODUCT-ID "
+                   PU-PRODUCT-ID " DUPLICATE-CHECK TABLE FULL"
+                   " (500 LIMIT)"
+               ADD 1 TO WS-BATCH-REJECTED-COUNT
+               GO TO 2100-EXIT
+           END-IF.
+
+           ADD 1 TO WS-BATCH-SEEN-COUNT.
+           MOVE PU-PRODUCT-ID TO WS-BATCH-SEEN-ID (WS-BATCH-SEEN-COUNT).
+
+           PERFORM 1000-STORE-PRODUCT THRU 1000-EXIT.
+           ADD 1 TO WS-BATCH-APPLIED-COUNT.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-CHECK-BATCH-DUPLICATE
+      * Looks for PU-PRODUCT-ID among the IDs already applied earlier
+      * in this same batch run, so one bad input file cannot silently
+      * apply the same product twice.
+      *----------------------------------------------------------------
+       2200-CHECK-BATCH-DUPLICATE SECTION.
+       2200-START.
+           SET WS-BATCH-DUP-FOUND-SW TO "N".
+
+           IF WS-BATCH-SEEN-COUNT = ZERO
+               GO TO 2200-EXIT
+           END-IF.
+
+           SET WS-BATCH-SEEN-IX TO 1.
+           SEARCH WS-BATCH-SEEN-ID
+               AT END
+                   CONTINUE
+               WHEN WS-BATCH-SEEN-ID (WS-BATCH-SEEN-IX) = PU-PRODUCT-ID
+                   SET WS-BATCH-DUP-FOUND TO TRUE
+           END-SEARCH.
+       2200-EXIT.
+           EXIT.
