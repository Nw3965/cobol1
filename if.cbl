@@ -1,16 +1,340 @@
-       IDENTIFICATION DIVISION.*>見出し部
-       PROGRAM-ID. HELLO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADER.
+       AUTHOR. OPERATIONS-SUPPORT.
+       INSTALLATION. DATA-CENTER.
+       DATE-WRITTEN. 01/04/1998.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/26   OPS   REPLACED THE SINGLE 90-POINT CUTOFF WITH A
+      *                  MULTI-TIER A/B/C/D/F GRADING SCALE DRIVEN BY
+      *                  A GRADE-BOUNDARY TABLE.
+      * 08/09/26   OPS   ADDED A BATCH SCORING MODE THAT READS MANY
+      *                  STUDENT-ID/MY-SCORE PAIRS FROM SCOREIN AND
+      *                  PRINTS A PASS/FAIL SUMMARY.
+      * 08/09/26   OPS   REJECT ANY SCORE OVER 100 BEFORE IT IS
+      *                  GRADED.
+      * 08/09/26   OPS   ADDED A BORDERLINE REVIEW BAND FOR SCORES
+      *                  FROM 85 UP TO (BUT NOT INCLUDING) THE
+      *                  90-POINT A CUTOFF.
+      * 08/09/26   OPS   PERSIST EVERY GRADED EVALUATION TO A
+      *                  RESULTS-HISTORY FILE FOR LATER AUDIT.
+      * 08/09/26   OPS   LOAD THE GRADE-BOUNDARY TABLE FROM AN
+      *                  EXTERNAL GRDBND REFERENCE FILE AT START-UP
+      *                  INSTEAD OF HARD-CODED MOVEs, SO THE CUTOFFS
+      *                  CAN BE CHANGED WITHOUT A RECOMPILE. THE
+      *                  STANDARD A/B/C/D/F SCALE IS STILL USED AS A
+      *                  FALLBACK WHEN GRDBND IS NOT PRESENT.
+      * 08/09/26   OPS   2100-FIND-GRADE'S FIRST-MATCH SCAN ONLY WORKS
+      *                  IF THE TABLE IS ORDERED HIGHEST CUTOFF FIRST.
+      *                  GRDBND RECORDS WERE BEING LOADED IN WHATEVER
+      *                  ORDER OPERATIONS WROTE THEM, SO AN
+      *                  ASCENDING-ORDER FILE SILENTLY GRADED EVERY
+      *                  SCORE AS THE LOWEST BAND. THE TABLE IS NOW
+      *                  SORTED HIGHEST CUTOFF FIRST AFTER LOADING,
+      *                  REGARDLESS OF THE ORDER GRDBND WAS WRITTEN IN.
+      *================================================================
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-INPUT ASSIGN TO "SCOREIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SI-FILE-STATUS.
+           SELECT RESULTS-HISTORY ASSIGN TO "GRADEHST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RH-FILE-STATUS.
+           SELECT GRADE-BOUNDARY ASSIGN TO "GRDBND"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GB-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-BOUNDARY.
+       COPY "GRDBND.cpy".
+       FD  SCORE-INPUT.
+       01  SI-RECORD.
+           05  SI-STUDENT-ID           PIC X(05).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  SI-SCORE                PIC 9(03).
+       FD  RESULTS-HISTORY.
+       01  RH-RECORD.
+           05  RH-STUDENT-ID           PIC X(05).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RH-SCORE                PIC 9(03).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RH-GRADE                PIC X(06).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RH-EVAL-DATE            PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RH-EVAL-TIME            PIC 9(08).
        WORKING-STORAGE SECTION.
-        01 MY-SCORE PIC 9(3).
+        01 MY-SCORE                    PIC 9(03).
+        01 WS-STUDENT-ID               PIC X(05).
+        01 WS-GRADE                    PIC X(06).
+        01 SI-FILE-STATUS              PIC XX.
+        01 RH-FILE-STATUS              PIC XX.
+        01 GB-FILE-STATUS              PIC XX.
+        01 WS-SWITCHES.
+           05 WS-GRADE-FOUND-SW       PIC X(01) VALUE "N".
+              88 WS-GRADE-FOUND               VALUE "Y".
+           05 WS-SCORE-VALID-SW       PIC X(01) VALUE "N".
+              88 WS-SCORE-VALID               VALUE "Y".
+           05 WS-EOF-SW               PIC X(01) VALUE "N".
+              88 WS-EOF                       VALUE "Y".
+        01 WS-TALLY-COUNTS.
+           05 WS-PASS-COUNT           PIC 9(05) VALUE ZERO.
+           05 WS-FAIL-COUNT           PIC 9(05) VALUE ZERO.
+           05 WS-REVIEW-COUNT         PIC 9(05) VALUE ZERO.
+           05 WS-REJECT-COUNT         PIC 9(05) VALUE ZERO.
+        01 WS-GRADE-TABLE.
+           05 WS-GRADE-ENTRY OCCURS 6 TIMES INDEXED BY WS-GRADE-IX.
+              10 WS-GRADE-MIN-SCORE   PIC 9(03).
+              10 WS-GRADE-LETTER      PIC X(06).
+        01 WS-SORT-PASS                PIC 9(01).
+        01 WS-SORT-IX                  PIC 9(01).
+        01 WS-SORT-HOLD.
+           05 WS-SORT-HOLD-MIN-SCORE  PIC 9(03).
+           05 WS-SORT-HOLD-LETTER     PIC X(06).
        PROCEDURE DIVISION.
-       MAIN SECTION.
-       MOVE 80 TO MY-SCORE.
-       *> IS EQUAL TO
-       IF MY-SCORE > 90 THEN
-           DISPLAY "OK"
+       0000-MAINLINE SECTION.
+       0000-START.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-PROCESS-ONE-SCORE THRU 3000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE
+      * Loads the grade-boundary table, highest cutoff first, so the
+      * first entry a score meets or exceeds is its grade, then opens
+      * the batch score file.
+      *----------------------------------------------------------------
+       1000-INITIALIZE SECTION.
+       1000-START.
+           PERFORM 1010-LOAD-GRADE-TABLE THRU 1010-EXIT.
+           PERFORM 1030-SORT-GRADE-TABLE THRU 1030-EXIT.
+
+           OPEN INPUT SCORE-INPUT.
+           IF SI-FILE-STATUS NOT = "00"
+               DISPLAY "GRADER: UNABLE TO OPEN SCOREIN - STATUS "
+                   SI-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1010-LOAD-GRADE-TABLE
+      * Starts from the standard A/B/C/D/F scale with the borderline
+      * REVIEW band, then overlays it with cutoffs read from the
+      * GRADE-BOUNDARY reference file so operations can change a
+      * boundary without a recompile. A missing GRDBND file is not an
+      * error - the standard scale above is used as-is.
+      *----------------------------------------------------------------
+       1010-LOAD-GRADE-TABLE SECTION.
+       1010-START.
+           MOVE 090 TO WS-GRADE-MIN-SCORE(1).
+           MOVE "A"      TO WS-GRADE-LETTER(1).
+           MOVE 085 TO WS-GRADE-MIN-SCORE(2).
+           MOVE "REVIEW" TO WS-GRADE-LETTER(2).
+           MOVE 080 TO WS-GRADE-MIN-SCORE(3).
+           MOVE "B"      TO WS-GRADE-LETTER(3).
+           MOVE 070 TO WS-GRADE-MIN-SCORE(4).
+           MOVE "C"      TO WS-GRADE-LETTER(4).
+           MOVE 060 TO WS-GRADE-MIN-SCORE(5).
+           MOVE "D"      TO WS-GRADE-LETTER(5).
+           MOVE 000 TO WS-GRADE-MIN-SCORE(6).
+           MOVE "F"      TO WS-GRADE-LETTER(6).
+
+           OPEN INPUT GRADE-BOUNDARY.
+           IF GB-FILE-STATUS NOT = "00"
+               GO TO 1010-EXIT
+           END-IF.
+
+           SET WS-GRADE-IX TO 1.
+           SET WS-EOF-SW TO "N".
+           PERFORM 1020-LOAD-ONE-BOUNDARY THRU 1020-EXIT
+               UNTIL WS-EOF OR WS-GRADE-IX > 6.
+           SET WS-EOF-SW TO "N".
+
+           CLOSE GRADE-BOUNDARY.
+       1010-EXIT.
+           EXIT.
+
+       1020-LOAD-ONE-BOUNDARY SECTION.
+       1020-START.
+           READ GRADE-BOUNDARY
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 1020-EXIT
+           END-READ.
+
+           MOVE GRB-REF-MIN-SCORE TO WS-GRADE-MIN-SCORE(WS-GRADE-IX).
+           MOVE GRB-REF-LETTER    TO WS-GRADE-LETTER(WS-GRADE-IX).
+           SET WS-GRADE-IX UP BY 1.
+       1020-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1030-SORT-GRADE-TABLE
+      * 2100-FIND-GRADE's first-match scan depends on the table being
+      * ordered highest cutoff first. This re-sorts it that way after
+      * loading, whether the entries came from the hard-coded fallback
+      * or from GRDBND in whatever order operations wrote it.
+      *----------------------------------------------------------------
+       1030-SORT-GRADE-TABLE SECTION.
+       1030-START.
+           PERFORM 1031-SORT-ONE-PASS THRU 1031-EXIT
+               VARYING WS-SORT-PASS FROM 1 BY 1 UNTIL WS-SORT-PASS > 5.
+       1030-EXIT.
+           EXIT.
+
+       1031-SORT-ONE-PASS SECTION.
+       1031-START.
+           PERFORM 1032-SORT-ONE-COMPARE THRU 1032-EXIT
+               VARYING WS-SORT-IX FROM 1 BY 1 UNTIL WS-SORT-IX > 5.
+       1031-EXIT.
+           EXIT.
+
+       1032-SORT-ONE-COMPARE SECTION.
+       1032-START.
+           IF WS-GRADE-MIN-SCORE(WS-SORT-IX) <
+                   WS-GRADE-MIN-SCORE(WS-SORT-IX + 1)
+               MOVE WS-GRADE-ENTRY(WS-SORT-IX)     TO WS-SORT-HOLD
+               MOVE WS-GRADE-ENTRY(WS-SORT-IX + 1)
+                   TO WS-GRADE-ENTRY(WS-SORT-IX)
+               MOVE WS-SORT-HOLD TO WS-GRADE-ENTRY(WS-SORT-IX + 1)
+           END-IF.
+       1032-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-ASSIGN-GRADE
+      * Walks the grade-boundary table from the highest cutoff down
+      * and assigns the first grade MY-SCORE qualifies for.
+      *----------------------------------------------------------------
+       2000-ASSIGN-GRADE SECTION.
+       2000-START.
+           SET WS-GRADE-FOUND-SW TO "N".
+           SET WS-GRADE-IX TO 1.
+           PERFORM 2100-FIND-GRADE THRU 2100-EXIT
+               UNTIL WS-GRADE-FOUND OR WS-GRADE-IX > 6.
+       2000-EXIT.
+           EXIT.
+
+       2100-FIND-GRADE SECTION.
+       2100-START.
+           IF MY-SCORE >= WS-GRADE-MIN-SCORE(WS-GRADE-IX)
+               MOVE WS-GRADE-LETTER(WS-GRADE-IX) TO WS-GRADE
+               SET WS-GRADE-FOUND TO TRUE
            ELSE
-               DISPLAY "NG"
-           END-IF.       
-            STOP RUN.
+               SET WS-GRADE-IX UP BY 1
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-PROCESS-ONE-SCORE
+      * Reads one student-ID/score pair, validates it, and grades it.
+      *----------------------------------------------------------------
+       3000-PROCESS-ONE-SCORE SECTION.
+       3000-START.
+           READ SCORE-INPUT
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+
+           MOVE SI-STUDENT-ID TO WS-STUDENT-ID.
+           MOVE SI-SCORE      TO MY-SCORE.
+
+           PERFORM 3100-VALIDATE-SCORE THRU 3100-EXIT.
+           IF NOT WS-SCORE-VALID
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY "GRADER: REJECT - STUDENT " WS-STUDENT-ID
+                   " SCORE " MY-SCORE " OUT OF RANGE"
+               GO TO 3000-EXIT
+           END-IF.
+
+           PERFORM 2000-ASSIGN-GRADE THRU 2000-EXIT.
+           PERFORM 3200-TALLY-AND-DISPLAY THRU 3200-EXIT.
+           PERFORM 3300-LOG-RESULT THRU 3300-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3100-VALIDATE-SCORE
+      * Rejects any score over 100 before it is graded.
+      *----------------------------------------------------------------
+       3100-VALIDATE-SCORE SECTION.
+       3100-START.
+           SET WS-SCORE-VALID-SW TO "N".
+           IF MY-SCORE > 100
+               GO TO 3100-EXIT
+           END-IF.
+           SET WS-SCORE-VALID TO TRUE.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3200-TALLY-AND-DISPLAY
+      * Tallies the grade toward the run's pass/fail summary and
+      * displays it.
+      *----------------------------------------------------------------
+       3200-TALLY-AND-DISPLAY SECTION.
+       3200-START.
+           EVALUATE WS-GRADE
+               WHEN "F"
+                   ADD 1 TO WS-FAIL-COUNT
+               WHEN "REVIEW"
+                   ADD 1 TO WS-REVIEW-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-PASS-COUNT
+           END-EVALUATE.
+
+           DISPLAY "GRADER: " WS-STUDENT-ID " SCORE " MY-SCORE
+               " GRADE " WS-GRADE.
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3300-LOG-RESULT
+      * Appends the student ID, score, grade, and a timestamp to the
+      * results-history file.
+      *----------------------------------------------------------------
+       3300-LOG-RESULT SECTION.
+       3300-START.
+           OPEN EXTEND RESULTS-HISTORY.
+           IF RH-FILE-STATUS = "05" OR RH-FILE-STATUS = "35"
+               CLOSE RESULTS-HISTORY
+               OPEN OUTPUT RESULTS-HISTORY
+           END-IF.
+
+           MOVE WS-STUDENT-ID TO RH-STUDENT-ID.
+           MOVE MY-SCORE      TO RH-SCORE.
+           MOVE WS-GRADE      TO RH-GRADE.
+           ACCEPT RH-EVAL-DATE FROM DATE YYYYMMDD.
+           ACCEPT RH-EVAL-TIME FROM TIME.
+           WRITE RH-RECORD.
+           CLOSE RESULTS-HISTORY.
+       3300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      * Closes the score file and prints the pass/fail summary.
+      *----------------------------------------------------------------
+       9000-TERMINATE SECTION.
+       9000-START.
+           CLOSE SCORE-INPUT.
+           DISPLAY "GRADER: PASSED   = " WS-PASS-COUNT.
+           DISPLAY "GRADER: FAILED   = " WS-FAIL-COUNT.
+           DISPLAY "GRADER: REVIEW   = " WS-REVIEW-COUNT.
+           DISPLAY "GRADER: REJECTED = " WS-REJECT-COUNT.
+       9000-EXIT.
+           EXIT.
