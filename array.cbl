@@ -1,16 +1,282 @@
        IDENTIFICATION DIVISION.*>見出し部
-       PROGRAM-ID. HELLO.
+       PROGRAM-ID. COLRTAB.
+       AUTHOR. OPERATIONS-SUPPORT.
+       INSTALLATION. DATA-CENTER.
+       DATE-WRITTEN. 01/04/1998.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/26   OPS   LOAD MY-COLOR FROM THE EXTERNAL COLOR-REF
+      *                  FILE AT START-UP INSTEAD OF HARD-CODED MOVEs
+      *                  SO OPERATIONS CAN MAINTAIN THE COLOR LIST
+      *                  WITHOUT A RECOMPILE.
+      * 08/09/26   OPS   CHANGED MY-COLOR TO OCCURS ... DEPENDING ON
+      *                  WS-COLOR-COUNT SO THE COLOR LIST CAN GROW
+      *                  PAST 3 ENTRIES WITHOUT A PROGRAM CHANGE.
+      * 08/09/26   OPS   ADDED 2000-LOOKUP-COLOR, A SEARCH AGAINST
+      *                  MY-COLOR THAT OTHER PROGRAMS CAN PERFORM TO
+      *                  VALIDATE A COLOR VALUE.
+      * 08/09/26   OPS   REJECT DUPLICATE COLOR VALUES WHEN LOADING
+      *                  THE TABLE; DUPLICATES ARE LOGGED TO
+      *                  COLOR-DUP-LOG INSTEAD OF BEING ACCEPTED.
+      * 08/09/26   OPS   ADDED A USAGE-COUNTER TABLE PARALLEL TO
+      *                  MY-COLOR, PERSISTED IN COLOR-USAGE ACROSS
+      *                  RUNS, FOR THE MONTHLY SIGNAL-COLOR FREQUENCY
+      *                  REPORT.
+      * 08/09/26   OPS   ALIGNED MY-COLOR AND MY-COLOR-USAGE-COUNT ON
+      *                  LEVEL 05 TO MATCH THE REST OF THE SYSTEM'S
+      *                  GROUP-ITEM NUMBERING.
+      *================================================================
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COLOR-REF ASSIGN TO "COLRREF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLR-REF-STATUS.
+           SELECT COLOR-DUP-LOG ASSIGN TO "COLRDUPS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DUP-FILE-STATUS.
+           SELECT COLOR-USAGE ASSIGN TO "COLRUSE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS USE-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  COLOR-REF.
+       COPY "COLRREF.cpy".
+       FD  COLOR-DUP-LOG.
+       01  DUP-RECORD.
+           05  DUP-COLOR               PIC X(10).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  DUP-DATE                PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  DUP-TIME                PIC 9(08).
+       FD  COLOR-USAGE.
+       01  USE-RECORD.
+           05  USE-COLOR               PIC X(10).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  USE-COUNT               PIC 9(07).
        WORKING-STORAGE SECTION.
+        01 WS-COLOR-COUNT             PIC 9(02) VALUE ZERO.
         01 MY-COLORS.
-            03 MY-COLOR OCCURS 3 PIC X(10).
+            05 MY-COLOR OCCURS 1 TO 50 TIMES
+                  DEPENDING ON WS-COLOR-COUNT
+                  INDEXED BY WS-COLOR-IX
+                  PIC X(10).
+        01 MY-COLOR-USAGE-COUNTS.
+            05 MY-COLOR-USAGE-COUNT OCCURS 1 TO 50 TIMES
+                  DEPENDING ON WS-COLOR-COUNT
+                  INDEXED BY WS-USAGE-IX
+                  PIC 9(07).
+        01 WS-SWITCHES.
+           05 WS-EOF-SW               PIC X(01) VALUE "N".
+              88 WS-EOF                       VALUE "Y".
+           05 WS-COLOR-FOUND-SW       PIC X(01) VALUE "N".
+              88 WS-COLOR-FOUND              VALUE "Y".
+        01 WS-COLOR-IDX               PIC 9(02) VALUE ZERO.
+        01 WS-SEARCH-COLOR            PIC X(10).
+        01 WS-FOUND-COLOR-IDX         PIC 9(02) VALUE ZERO.
+        01 CLR-REF-STATUS             PIC XX.
+        01 DUP-FILE-STATUS            PIC XX.
+        01 WS-DUP-DATE                PIC 9(08).
+        01 WS-DUP-TIME                PIC 9(08).
+        01 USE-FILE-STATUS            PIC XX.
        PROCEDURE DIVISION.
-       MAIN SECTION.
-            MOVE "red" TO MY-COLOR(1).
-            MOVE "white" TO MY-COLOR(2).
-            MOVE "green" TO MY-COLOR(3).
-            DISPLAY MY-COLOR(3).
-            STOP RUN.
-       
+       0000-MAINLINE SECTION.
+       0000-START.
+           PERFORM 1000-LOAD-COLOR-TABLE THRU 1000-EXIT.
+           PERFORM 1300-LOAD-USAGE-COUNTS THRU 1300-EXIT.
 
+           MOVE "green" TO WS-SEARCH-COLOR.
+           PERFORM 2000-LOOKUP-COLOR THRU 2000-EXIT.
+           IF WS-COLOR-FOUND
+               DISPLAY MY-COLOR(WS-FOUND-COLOR-IDX)
+               PERFORM 3000-RECORD-COLOR-USAGE THRU 3000-EXIT
+           END-IF.
+
+           PERFORM 4000-SAVE-USAGE-COUNTS THRU 4000-EXIT.
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-LOAD-COLOR-TABLE
+      * Loads MY-COLOR from the COLOR-REF file, one entry per record,
+      * up to the maximum table size, growing WS-COLOR-COUNT as
+      * entries are added.
+      *----------------------------------------------------------------
+       1000-LOAD-COLOR-TABLE SECTION.
+       1000-START.
+           OPEN INPUT COLOR-REF.
+           IF CLR-REF-STATUS NOT = "00"
+               DISPLAY "COLRTAB: UNABLE TO OPEN COLOR-REF, STATUS="
+                   CLR-REF-STATUS
+               GO TO 1000-EXIT
+           END-IF.
+
+           PERFORM 1100-LOAD-ONE-COLOR THRU 1100-EXIT
+               UNTIL WS-EOF OR WS-COLOR-IDX = 50.
+
+           CLOSE COLOR-REF.
+       1000-EXIT.
+           EXIT.
+
+       1100-LOAD-ONE-COLOR SECTION.
+       1100-START.
+           READ COLOR-REF
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 1100-EXIT
+           END-READ.
+
+           MOVE CLR-REF-COLOR TO WS-SEARCH-COLOR.
+           PERFORM 2000-LOOKUP-COLOR THRU 2000-EXIT.
+           IF WS-COLOR-FOUND
+               PERFORM 1200-LOG-DUPLICATE-COLOR THRU 1200-EXIT
+               GO TO 1100-EXIT
+           END-IF.
+
+           ADD 1 TO WS-COLOR-IDX.
+           MOVE WS-COLOR-IDX TO WS-COLOR-COUNT.
+           MOVE CLR-REF-COLOR TO MY-COLOR(WS-COLOR-IDX).
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1200-LOG-DUPLICATE-COLOR
+      * Flags a color value already present in MY-COLOR and appends
+      * it to the COLOR-DUP-LOG file instead of loading it again.
+      *----------------------------------------------------------------
+       1200-LOG-DUPLICATE-COLOR SECTION.
+       1200-START.
+           DISPLAY "COLRTAB: DUPLICATE COLOR REJECTED - " CLR-REF-COLOR.
+
+           ACCEPT WS-DUP-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-DUP-TIME FROM TIME.
+
+           OPEN EXTEND COLOR-DUP-LOG.
+           IF DUP-FILE-STATUS = "05" OR DUP-FILE-STATUS = "35"
+               CLOSE COLOR-DUP-LOG
+               OPEN OUTPUT COLOR-DUP-LOG
+           END-IF.
+
+           MOVE CLR-REF-COLOR TO DUP-COLOR.
+           MOVE WS-DUP-DATE   TO DUP-DATE.
+           MOVE WS-DUP-TIME   TO DUP-TIME.
+           WRITE DUP-RECORD.
+           CLOSE COLOR-DUP-LOG.
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1300-LOAD-USAGE-COUNTS
+      * Initializes MY-COLOR-USAGE-COUNT to zero, then overlays any
+      * counts persisted in COLOR-USAGE from prior runs so usage
+      * accumulates across the month instead of resetting each run.
+      *----------------------------------------------------------------
+       1300-LOAD-USAGE-COUNTS SECTION.
+       1300-START.
+           SET WS-COLOR-IX TO 1.
+           PERFORM 1310-ZERO-ONE-COUNTER THRU 1310-EXIT
+               VARYING WS-COLOR-IX FROM 1 BY 1
+               UNTIL WS-COLOR-IX > WS-COLOR-COUNT.
+
+           OPEN INPUT COLOR-USAGE.
+           IF USE-FILE-STATUS NOT = "00"
+               GO TO 1300-EXIT
+           END-IF.
+
+           SET WS-EOF-SW TO "N".
+           PERFORM 1320-LOAD-ONE-USAGE-COUNT THRU 1320-EXIT
+               UNTIL WS-EOF.
+
+           CLOSE COLOR-USAGE.
+       1300-EXIT.
+           EXIT.
+
+       1310-ZERO-ONE-COUNTER SECTION.
+       1310-START.
+           MOVE ZERO TO MY-COLOR-USAGE-COUNT(WS-COLOR-IX).
+       1310-EXIT.
+           EXIT.
+
+       1320-LOAD-ONE-USAGE-COUNT SECTION.
+       1320-START.
+           READ COLOR-USAGE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 1320-EXIT
+           END-READ.
+
+           MOVE USE-COLOR TO WS-SEARCH-COLOR.
+           PERFORM 2000-LOOKUP-COLOR THRU 2000-EXIT.
+           IF WS-COLOR-FOUND
+               MOVE USE-COUNT
+                   TO MY-COLOR-USAGE-COUNT(WS-FOUND-COLOR-IDX)
+           END-IF.
+       1320-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-LOOKUP-COLOR
+      * Searches MY-COLOR for WS-SEARCH-COLOR. Sets WS-COLOR-FOUND-SW
+      * and WS-FOUND-COLOR-IDX so callers can check whether a color
+      * value is on the known-color table, and where.
+      *----------------------------------------------------------------
+       2000-LOOKUP-COLOR SECTION.
+       2000-START.
+           SET WS-COLOR-FOUND-SW TO "N".
+           MOVE ZERO TO WS-FOUND-COLOR-IDX.
+
+           IF WS-COLOR-COUNT = ZERO
+               GO TO 2000-EXIT
+           END-IF.
+
+           SET WS-COLOR-IX TO 1.
+           SEARCH MY-COLOR
+               AT END
+                   CONTINUE
+               WHEN MY-COLOR(WS-COLOR-IX) = WS-SEARCH-COLOR
+                   SET WS-COLOR-FOUND TO TRUE
+                   SET WS-FOUND-COLOR-IDX TO WS-COLOR-IX
+           END-SEARCH.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-RECORD-COLOR-USAGE
+      * Increments the usage counter for the color found at
+      * WS-FOUND-COLOR-IDX. Performed whenever a color is actually
+      * displayed or selected, not on duplicate-check lookups.
+      *----------------------------------------------------------------
+       3000-RECORD-COLOR-USAGE SECTION.
+       3000-START.
+           ADD 1 TO MY-COLOR-USAGE-COUNT(WS-FOUND-COLOR-IDX).
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4000-SAVE-USAGE-COUNTS
+      * Rewrites COLOR-USAGE with the current usage counts so the
+      * next run continues accumulating toward the monthly frequency
+      * report instead of starting over.
+      *----------------------------------------------------------------
+       4000-SAVE-USAGE-COUNTS SECTION.
+       4000-START.
+           OPEN OUTPUT COLOR-USAGE.
+           SET WS-COLOR-IX TO 1.
+           PERFORM 4010-SAVE-ONE-USAGE-COUNT THRU 4010-EXIT
+               VARYING WS-COLOR-IX FROM 1 BY 1
+               UNTIL WS-COLOR-IX > WS-COLOR-COUNT.
+           CLOSE COLOR-USAGE.
+       4000-EXIT.
+           EXIT.
+
+       4010-SAVE-ONE-USAGE-COUNT SECTION.
+       4010-START.
+           MOVE MY-COLOR(WS-COLOR-IX)             TO USE-COLOR.
+           MOVE MY-COLOR-USAGE-COUNT(WS-COLOR-IX) TO USE-COUNT.
+           WRITE USE-RECORD.
+       4010-EXIT.
+           EXIT.
